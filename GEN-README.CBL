@@ -1,41 +1,1091 @@
+000100*****************************************************************
+000200* PROGRAM:     GENERATEREADME
+000300* PURPOSE:     READS THE MAP ARCHIVE FILE LIST AND PRODUCES THE
+000400*              TABLE-OF-CONTENTS SECTION OF THE ARCHIVE README.
+000500*              MAY BE RUN STANDALONE AGAINST THE CURRENT DIRECTORY
+000600*              OR CALLED WITH A FOLDER PATH TO PROCESS ONE
+000700*              SUBFOLDER OF A LARGER ARCHIVE (SEE BATCH-DRIVER).
+000800*****************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. GenerateREADME IS INITIAL PROGRAM.
+001100 AUTHOR. R-WALLACE.
+001200 INSTALLATION. TORO-MAP-ARCHIVE.
+001300 DATE-WRITTEN. 01/05/2022.
+001400 DATE-COMPILED.
+001500*-----------------------------------------------------------------
+001600* MODIFICATION HISTORY
+001700* ------------------------------------------------------------
+001800* DATE       INIT  DESCRIPTION
+001900* ---------- ----  -----------------------------------------------
+002000* 2026-08-09 RW    ADDED VALIDATION PASS FOR BLANK, DUPLICATE AND
+002100*                  OVERSIZED FILE-LIST.DAT ENTRIES; ENTRIES THAT
+002200*                  FAIL VALIDATION ARE WRITTEN TO AN EXCEPTION
+002300*                  REPORT INSTEAD OF THE GENERATED MARKDOWN.
+002400* 2026-08-09 RW    FILE-LIST.DAT ENTRIES MAY NOW LEAD WITH A
+002500*                  CATEGORY FIELD (CATEGORY,NAME). THE PROGRAM
+002600*                  CONTROL-BREAKS ON CATEGORY AND EMITS A MARKDOWN
+002700*                  HEADING EACH TIME IT CHANGES. LINES WITH NO
+002800*                  COMMA ARE TREATED AS UNCATEGORIZED, SO OLDER
+002900*                  FLAT FILE-LIST.DAT FILES STILL WORK.
+003000* 2026-08-09 RW    VALID ENTRIES ARE NOW SORTED BY CATEGORY THEN
+003100*                  NAME BEFORE DISPLAY, SO THE CATEGORY CONTROL
+003200*                  BREAK ABOVE ALWAYS SEES EACH CATEGORY AS ONE
+003300*                  CONTIGUOUS GROUP AND THE LIST READS A-TO-Z.
+003400* 2026-08-09 RW    THE GENERATED MARKDOWN IS NOW WRITTEN DIRECTLY
+003500*                  TO README.MD INSTEAD OF RELYING ON THE CALLER
+003600*                  TO REDIRECT SYSOUT.
+003700* 2026-08-09 RW    ADDED CHECKPOINT/RESTART: THE VALIDATION PASS
+003800*                  PERIODICALLY RECORDS THE LAST LINE NUMBER IT
+003900*                  COMPLETED IN CHECKPOINT.DAT. A RERUN SKIPS
+004000*                  PAST ALREADY-PROCESSED LINES INSTEAD OF
+004100*                  STARTING OVER AT RECORD 1.
+004200* 2026-08-09 RW    EACH RUN NOW APPENDS A LINE TO AUDIT-LOG.DAT
+004300*                  WITH THE RUN DATE/TIME AND THE READ, WRITTEN
+004400*                  AND REJECTED COUNTS FOR THAT RUN.
+004500* 2026-08-09 RW    ADDED AN OPTIONAL MAP-METADATA.DAT LOOKUP. WHEN
+004600*                  AN ENTRY HAS A MATCHING NAME IN MAP-METADATA.DAT
+004700*                  ITS DESCRIPTION, UPLOADER AND UPLOAD DATE ARE
+004800*                  APPENDED TO THE BULLET AS A BLOCKQUOTE LINE.
+004900* 2026-08-09 RW    THE SAME SORTED PASS NOW ALSO WRITES
+005000*                  MANIFEST.JSON, A STRUCTURED ARRAY OF THE SAME
+005100*                  ENTRIES (CATEGORY, NAME, AND ANY METADATA) FOR
+005200*                  TOOLING THAT WANTS THE ARCHIVE CONTENTS WITHOUT
+005300*                  SCRAPING THE MARKDOWN.
+005400* 2026-08-09 RW    MADE THIS PROGRAM CALLABLE SO BATCH-DRIVER CAN
+005500*                  RUN IT ONCE PER SUBFOLDER OF A MULTI-FOLDER
+005600*                  ARCHIVE. A CALLER DROPS THE SUBFOLDER PATH INTO
+005700*                  AN OPTIONAL FOLDER-CONTROL.DAT FILE BEFORE THE
+005800*                  CALL (SAME OPTIONAL-FILE PATTERN ALREADY USED
+005900*                  FOR CHECKPOINT.DAT AND MAP-METADATA.DAT); ALL
+006000*                  SEVEN WORKING FILES ARE THEN ASSIGNED TO A DATA
+006100*                  ITEM BUILT FROM THAT PATH INSTEAD OF A FIXED
+006200*                  LITERAL. WITH NO FOLDER-CONTROL.DAT PRESENT THE
+006300*                  PROGRAM BEHAVES EXACTLY AS BEFORE AGAINST THE
+006400*                  CURRENT DIRECTORY. CHANGED THE MAINLINE TO END
+006500*                  WITH GOBACK INSTEAD OF STOP RUN SO A CALLER
+006600*                  REGAINS CONTROL INSTEAD OF ENDING THE RUN UNIT;
+006700*                  DECLARED THE PROGRAM INITIAL SO ITS COUNTERS AND
+006800*                  SWITCHES START CLEAN ON EVERY CALL.
+006810* 2026-08-09 RW    A RECORD WHOSE NAME COMES UP BLANK AFTER
+006820*                  THE CATEGORY,NAME SPLIT (E.G. "MAPS," OR
+006830*                  A BARE ",") IS NOW REJECTED WITH REASON
+006840*                  MISSING NAME INSTEAD OF REACHING THE SORT.
+006850*                  ALSO, IF ANY OF THE FOUR WORKING OUTPUT
+006860*                  FILES FAILS TO OPEN (E.G. A BATCH-DRIVER
+006870*                  SUBFOLDER THAT DOES NOT EXIST), THE RUN NOW
+006880*                  SKIPS THE SORT ENTIRELY AND RECORDS '00' OR
+006890*                  '16' TO AN OPTIONAL CALL-STATUS.DAT FILE SO
+006891*                  A CALLER CAN TELL WHETHER THE RUN ACTUALLY
+006892*                  PRODUCED A README (RETURN-CODE CANNOT BE
+006893*                  USED FOR THIS - GNUCOBOL RESETS IT TO ZERO
+006894*                  ON RETURN FROM AN INITIAL PROGRAM).
+006900*-----------------------------------------------------------------
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GenerateREADME.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT InputFile ASSIGN TO 'FILE-LIST.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD InputFile.
-       01 InputRecord PIC X(256).
-
-       WORKING-STORAGE SECTION.
-       01 EOF-FLAG PIC X VALUE 'N'.
-           88 End-Of-File VALUE 'Y'.
-           88 Not-End-Of-File VALUE 'N'.
-
-       PROCEDURE DIVISION.
-      *> cobol-lint CL002 main-procedure
-       Main-Procedure.
-           OPEN INPUT InputFile
-
-           PERFORM UNTIL End-Of-File
-               READ InputFile
-                   AT END
-                       SET End-Of-File TO TRUE
-                   NOT AT END
-                       PERFORM Display-Element
-               END-READ
-           END-PERFORM
-
-           CLOSE InputFile
-           STOP RUN.
-
-       Display-Element.
-           DISPLAY
-           "## [" FUNCTION TRIM(InputRecord) "]"
-           "(" FUNCTION TRIM(InputRecord) ")".
+007000 ENVIRONMENT DIVISION.
+007100 INPUT-OUTPUT SECTION.
+007200 FILE-CONTROL.
+007300     SELECT InputFile ASSIGN TO DYNAMIC RM-INPUT-ASSIGN
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007410         FILE STATUS IS RM-INPUT-STATUS.
+
+007500     SELECT OutputFile ASSIGN TO DYNAMIC RM-OUTPUT-ASSIGN
+007600         ORGANIZATION IS LINE SEQUENTIAL
+007610         FILE STATUS IS RM-OUTPUT-STATUS.
+
+007700     SELECT ManifestFile ASSIGN TO DYNAMIC RM-MANIFEST-ASSIGN
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007810         FILE STATUS IS RM-MANIFEST-STATUS.
+
+007900     SELECT ExceptionFile ASSIGN TO DYNAMIC RM-EXCEPTION-ASSIGN
+008000         ORGANIZATION IS LINE SEQUENTIAL
+008010         FILE STATUS IS RM-EXCEPTION-STATUS.
+
+008100     SELECT CheckpointFile ASSIGN TO DYNAMIC RM-CHECKPOINT-ASSIGN
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS IS RM-CKPT-STATUS.
+
+008400     SELECT AuditLogFile ASSIGN TO DYNAMIC RM-AUDIT-ASSIGN
+008500         ORGANIZATION IS LINE SEQUENTIAL
+008600         FILE STATUS IS RM-AUDIT-STATUS.
+
+008700     SELECT MetadataFile ASSIGN TO DYNAMIC RM-METADATA-ASSIGN
+008800         ORGANIZATION IS LINE SEQUENTIAL
+008900         FILE STATUS IS RM-META-STATUS.
+
+009000     SELECT FolderControlFile ASSIGN TO 'FOLDER-CONTROL.DAT'
+009100         ORGANIZATION IS LINE SEQUENTIAL
+009200         FILE STATUS IS RM-FLDR-STATUS.
+
+009210     SELECT CallStatusFile ASSIGN TO 'CALL-STATUS.DAT'
+009220         ORGANIZATION IS LINE SEQUENTIAL
+009230         FILE STATUS IS RM-CALLSTAT-STATUS.
+
+009300     SELECT SortFile ASSIGN TO 'SORTWK1'.
+
+009400 DATA DIVISION.
+009500 FILE SECTION.
+009600 FD  InputFile.
+009700 01  RM-INPUT-RECORD               PIC X(256).
+
+009800 FD  OutputFile.
+009900 01  RM-OUTPUT-RECORD              PIC X(512).
+
+010000 FD  ManifestFile.
+010100 01  RM-MANIFEST-RECORD            PIC X(512).
+
+010200 FD  ExceptionFile.
+010300 01  RM-EXCEPTION-RECORD           PIC X(132).
+
+010400 FD  CheckpointFile.
+010500 01  RM-CHECKPOINT-RECORD          PIC X(20).
+
+010600 FD  AuditLogFile.
+010700 01  RM-AUDIT-RECORD               PIC X(80).
+
+010800 FD  MetadataFile.
+010900 01  RM-METADATA-RECORD            PIC X(512).
+
+011000 FD  FolderControlFile.
+011100 01  RM-FOLDER-CONTROL-RECORD      PIC X(200).
+
+011110 FD  CallStatusFile.
+011120 01  RM-CALL-STATUS-RECORD        PIC X(02).
+
+011200*-----------------------------------------------------------------
+011300* SORT WORK FILE - HOLDS VALID ENTRIES WHILE THEY ARE SORTED BY
+011400* CATEGORY AND NAME
+011500*-----------------------------------------------------------------
+011600 SD  SortFile.
+011700 01  SD-RECORD.
+011800     05  SD-CATEGORY                PIC X(30).
+011900     05  SD-NAME                    PIC X(256).
+
+012000 WORKING-STORAGE SECTION.
+012100*-----------------------------------------------------------------
+012200* SWITCHES
+012300*-----------------------------------------------------------------
+012400 01  RM-SWITCHES.
+012500     05  RM-EOF-FLAG               PIC X     VALUE 'N'.
+012600         88  End-Of-File                     VALUE 'Y'.
+012700         88  Not-End-Of-File                 VALUE 'N'.
+012800     05  RM-SORT-EOF-FLAG          PIC X     VALUE 'N'.
+012900         88  End-Of-Sort                     VALUE 'Y'.
+013000         88  Not-End-Of-Sort                 VALUE 'N'.
+013400     05  RM-META-EOF-FLAG          PIC X     VALUE 'N'.
+013500         88  End-Of-Metadata                 VALUE 'Y'.
+013600         88  Not-End-Of-Metadata             VALUE 'N'.
+013700     05  RM-REJECT-SW              PIC X     VALUE 'N'.
+013800         88  RM-Record-Rejected              VALUE 'Y'.
+013900         88  RM-Record-Accepted              VALUE 'N'.
+014000     05  RM-DUPLICATE-SW           PIC X     VALUE 'N'.
+014100         88  RM-Duplicate-Found              VALUE 'Y'.
+014200         88  RM-Duplicate-Not-Found          VALUE 'N'.
+014300     05  RM-META-FOUND-SW          PIC X     VALUE 'N'.
+014400         88  RM-Metadata-Found               VALUE 'Y'.
+014500         88  RM-Metadata-Not-Found           VALUE 'N'.
+014600     05  RM-MANIFEST-FIRST-SW      PIC X     VALUE 'Y'.
+014700         88  RM-Manifest-First               VALUE 'Y'.
+014800         88  RM-Manifest-Not-First           VALUE 'N'.
+014840     05  RM-PRIOR-OVERSIZED-SW     PIC X     VALUE 'N'.
+014850         88  RM-Prior-Line-Oversized          VALUE 'Y'.
+014860         88  RM-Prior-Line-Not-Oversized      VALUE 'N'.
+014870     05  RM-CONTINUATION-SW        PIC X     VALUE 'N'.
+014880         88  RM-Record-Is-Continuation        VALUE 'Y'.
+014890         88  RM-Record-Not-Continuation        VALUE 'N'.
+014891     05  RM-CATEGORY-OVERSIZE-SW   PIC X     VALUE 'N'.
+014892         88  RM-Category-Oversized           VALUE 'Y'.
+014893         88  RM-Category-Not-Oversized        VALUE 'N'.
+014894     05  RM-INIT-SW                PIC X     VALUE 'Y'.
+014895         88  RM-Init-Ok                      VALUE 'Y'.
+014896         88  RM-Init-Failed                  VALUE 'N'.
+
+014900*-----------------------------------------------------------------
+015000* COUNTERS
+015100*-----------------------------------------------------------------
+015200 77  RM-LINE-COUNT                 PIC 9(07) COMP VALUE ZERO.
+015300 77  RM-VALID-COUNT                PIC 9(07) COMP VALUE ZERO.
+015400 77  RM-REJECT-COUNT               PIC 9(07) COMP VALUE ZERO.
+015405 77  RM-INPUT-STATUS               PIC X(02) VALUE SPACES.
+015406 77  RM-OUTPUT-STATUS              PIC X(02) VALUE SPACES.
+015407 77  RM-MANIFEST-STATUS            PIC X(02) VALUE SPACES.
+015408 77  RM-EXCEPTION-STATUS           PIC X(02) VALUE SPACES.
+015500 77  RM-TABLE-IDX                  PIC 9(07) COMP VALUE ZERO.
+015600 77  RM-COMMA-COUNT                PIC 9(03) COMP VALUE ZERO.
+015610 77  RM-COMMA-POS                  PIC 9(03) COMP VALUE ZERO.
+015620 77  RM-COMMA-IDX                  PIC 9(03) COMP VALUE ZERO.
+
+015700*-----------------------------------------------------------------
+015800* DYNAMIC FILE ASSIGNMENT WORK AREAS - BUILT FROM THE FOLDER PATH
+015900* PASSED IN (IF ANY) SO THIS PROGRAM CAN BE CALLED ONCE PER
+016000* SUBFOLDER OF A MULTI-FOLDER ARCHIVE
+016100*-----------------------------------------------------------------
+016150 77  RM-CALLSTAT-STATUS            PIC X(02) VALUE SPACES.
+016200 77  RM-FLDR-STATUS                PIC X(02) VALUE SPACES.
+016300 01  RM-FOLDER-PATH                PIC X(200) VALUE SPACES.
+016400 01  RM-INPUT-ASSIGN               PIC X(250).
+016500 01  RM-OUTPUT-ASSIGN              PIC X(250).
+016600 01  RM-MANIFEST-ASSIGN            PIC X(250).
+016700 01  RM-EXCEPTION-ASSIGN           PIC X(250).
+016800 01  RM-CHECKPOINT-ASSIGN          PIC X(250).
+016900 01  RM-AUDIT-ASSIGN               PIC X(250).
+017000 01  RM-METADATA-ASSIGN            PIC X(250).
+
+017100*-----------------------------------------------------------------
+017200* CHECKPOINT WORK AREAS
+017300*-----------------------------------------------------------------
+017400 77  RM-CKPT-STATUS                PIC X(02) VALUE SPACES.
+017700 77  RM-CHECKPOINT-INTERVAL        PIC 9(07) COMP VALUE 100.
+017800 77  RM-CHECKPOINT-NUM             PIC 9(07) VALUE ZERO.
+
+017900*-----------------------------------------------------------------
+018000* AUDIT LOG WORK AREAS
+018100*-----------------------------------------------------------------
+018200 77  RM-AUDIT-STATUS               PIC X(02) VALUE SPACES.
+018300 77  RM-RUN-DATE-RAW               PIC 9(08) VALUE ZERO.
+018400 77  RM-RUN-TIME-RAW               PIC 9(08) VALUE ZERO.
+018500 01  RM-AUDIT-LINE.
+018600     05  RM-AUD-DATE               PIC X(10).
+018700     05  FILLER                    PIC X(01) VALUE SPACE.
+018800     05  RM-AUD-TIME               PIC X(08).
+018900     05  FILLER                    PIC X(01) VALUE SPACE.
+019000     05  FILLER                    PIC X(05) VALUE 'READ='.
+019100     05  RM-AUD-READ                PIC Z(06)9.
+019200     05  FILLER                    PIC X(01) VALUE SPACE.
+019300     05  FILLER                    PIC X(08) VALUE 'WRITTEN='.
+019400     05  RM-AUD-WRITTEN             PIC Z(06)9.
+019500     05  FILLER                    PIC X(01) VALUE SPACE.
+019600     05  FILLER                    PIC X(09) VALUE 'REJECTED='.
+019700     05  RM-AUD-REJECTED            PIC Z(06)9.
+
+019800*-----------------------------------------------------------------
+019900* TABLE OF PREVIOUSLY-SEEN NAMES, USED FOR DUPLICATE DETECTION
+020000*-----------------------------------------------------------------
+020100 01  RM-SEEN-TABLE.
+020200     05  RM-SEEN-ENTRY             PIC X(256)
+020300                                   OCCURS 5000 TIMES
+020400                                   INDEXED BY RM-SEEN-IDX.
+
+020500*-----------------------------------------------------------------
+020600* MAP-METADATA.DAT WORK AREAS AND LOOKUP TABLE - EACH RECORD IS
+020700* NAME|DESCRIPTION|UPLOADER|UPLOAD-DATE. THE DELIMITER IS A PIPE,
+020710* NOT A COMMA, SINCE DESCRIPTION IS FREE TEXT AND A COMMA IN
+020720* ORDINARY PROSE MUST NOT SHIFT THE FIELDS AFTER IT
+020800*-----------------------------------------------------------------
+020900 77  RM-META-STATUS               PIC X(02) VALUE SPACES.
+021000 77  RM-META-COUNT                PIC 9(07) COMP VALUE ZERO.
+021100 77  RM-META-FOUND-IDX            PIC 9(07) COMP VALUE ZERO.
+021200 01  RM-META-SPLIT-FIELDS.
+021300     05  RM-META-SPLIT-NAME        PIC X(256).
+021400     05  RM-META-SPLIT-DESC        PIC X(200).
+021500     05  RM-META-SPLIT-UPLOADER    PIC X(60).
+021600     05  RM-META-SPLIT-DATE        PIC X(10).
+021700 01  RM-METADATA-TABLE.
+021800     05  RM-METADATA-ENTRY         OCCURS 2000 TIMES
+021900                                   INDEXED BY RM-META-IDX.
+022000         10  RM-META-NAME          PIC X(256).
+022100         10  RM-META-DESC          PIC X(200).
+022200         10  RM-META-UPLOADER      PIC X(60).
+022300         10  RM-META-DATE          PIC X(10).
+
+022400*-----------------------------------------------------------------
+022500* CATEGORY/NAME SPLIT WORK AREAS
+022600*-----------------------------------------------------------------
+022700 01  RM-TRIMMED-LINE               PIC X(256).
+022800 01  RM-TRIMMED-NAME               PIC X(256).
+022900 01  RM-TRIMMED-CATEGORY           PIC X(30).
+023000 01  RM-PREV-CATEGORY              PIC X(30) VALUE HIGH-VALUES.
+023100 01  RM-SPLIT-FIELDS.
+023200     05  RM-SPLIT-CATEGORY         PIC X(30).
+023300     05  RM-SPLIT-NAME             PIC X(256).
+
+023400*-----------------------------------------------------------------
+023500* MARKDOWN OUTPUT LINE WORK AREA
+023600*-----------------------------------------------------------------
+023700 01  RM-OUTPUT-LINE                PIC X(512).
+
+023800*-----------------------------------------------------------------
+023900* MANIFEST.JSON OUTPUT LINE WORK AREA
+024000*-----------------------------------------------------------------
+024100 01  RM-MANIFEST-LINE               PIC X(512).
+
+024110*-----------------------------------------------------------------
+024120* JSON-ESCAPING WORK AREAS - '"' AND '\' MUST BE BACKSLASH-ESCAPED
+024130* BEFORE ANY FREE-TEXT FIELD IS STRUNG INTO A MANIFEST.JSON VALUE
+024140*-----------------------------------------------------------------
+024150 01  RM-JSON-ESCAPE-IN              PIC X(256).
+024160 01  RM-JSON-ESCAPE-OUT             PIC X(512).
+024170 01  RM-JSON-ESC-CHAR               PIC X(01).
+024180 77  RM-JSON-ESC-IDX                PIC 9(03) COMP VALUE ZERO.
+024190 77  RM-JSON-ESC-LEN                PIC 9(03) COMP VALUE ZERO.
+024195 77  RM-JSON-ESC-PTR                PIC 9(03) COMP VALUE ZERO.
+024210 01  RM-JSON-CATEGORY-ESC           PIC X(512).
+024220 01  RM-JSON-NAME-ESC               PIC X(512).
+024230 01  RM-JSON-DESC-ESC               PIC X(512).
+024240 01  RM-JSON-UPLOADER-ESC           PIC X(512).
+024250 01  RM-JSON-DATE-ESC               PIC X(512).
+
+024200*-----------------------------------------------------------------
+024300* EXCEPTION REPORT WORK AREAS
+024400*-----------------------------------------------------------------
+024500 01  RM-EXCEPTION-LINE.
+024600     05  RM-EXC-TAG                PIC X(09).
+024700     05  FILLER                    PIC X(01) VALUE SPACE.
+024800     05  RM-EXC-LINE-NO            PIC Z(06)9.
+024900     05  FILLER                    PIC X(02) VALUE SPACE.
+025000     05  RM-EXC-REASON             PIC X(20).
+025100     05  FILLER                    PIC X(01) VALUE SPACE.
+025200     05  RM-EXC-TEXT               PIC X(90).
+
+025300 PROCEDURE DIVISION.
+025400*****************************************************************
+025500* 0000-MAINLINE                                                 *
+025600*****************************************************************
+025700 0000-MAINLINE.
+025710     MOVE ZERO TO RETURN-CODE
+025800     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+025810     IF RM-Init-Ok
+025900         SORT SortFile
+026000             ON ASCENDING KEY SD-CATEGORY SD-NAME
+026100             INPUT PROCEDURE  2000-VALIDATE-AND-RELEASE
+026200                         THRU 2000-EXIT
+026300             OUTPUT PROCEDURE 3000-DISPLAY-SORTED
+026400                         THRU 3000-EXIT
+026410     END-IF
+026500     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+026600     GOBACK.
+
+026700*****************************************************************
+026800* 1000-INITIALIZE - BUILD FILE ASSIGNMENTS, OPEN FILES, RESET    *
+026900*                   COUNTERS, AND LOAD ANY METADATA ON FILE. IF  *
+026910*                   ANY OF THE FOUR OUTPUT FILES FAILS TO OPEN   *
+026920*                   (E.G. A BATCH-DRIVER SUBFOLDER THAT DOES NOT *
+026930*                   EXIST), RM-Init-Failed IS SET AND            *
+026940*                   0000-MAINLINE SKIPS THE SORT ENTIRELY RATHER *
+026950*                   THAN RUNNING AGAINST FILES THAT NEVER        *
+026960*                   OPENED (SEE 9200-WRITE-CALL-STATUS).         *
+027100*****************************************************************
+027200 1000-INITIALIZE.
+027300     PERFORM 1050-BUILD-FILE-PATHS THRU 1050-EXIT
+027400     OPEN OUTPUT ExceptionFile
+027500     OPEN OUTPUT OutputFile
+027600     OPEN OUTPUT ManifestFile
+027610     IF RM-EXCEPTION-STATUS NOT = '00'
+027620             OR RM-OUTPUT-STATUS NOT = '00'
+027630             OR RM-MANIFEST-STATUS NOT = '00'
+027640         PERFORM 1060-WRITE-OPEN-FAILURE THRU 1060-EXIT
+027650     ELSE
+027700         MOVE ZERO TO RM-LINE-COUNT
+027800         MOVE ZERO TO RM-VALID-COUNT
+027900         MOVE ZERO TO RM-REJECT-COUNT
+028000         MOVE ZERO TO RM-TABLE-IDX
+028100         MOVE ZERO TO RM-META-COUNT
+028200         MOVE HIGH-VALUES TO RM-PREV-CATEGORY
+028400         PERFORM 1200-LOAD-METADATA   THRU 1200-EXIT
+028500         OPEN OUTPUT CheckpointFile
+028510         IF RM-CKPT-STATUS NOT = '00'
+028520             PERFORM 1060-WRITE-OPEN-FAILURE THRU 1060-EXIT
+028530         END-IF
+028540     END-IF.
+028600 1000-EXIT.
+028700     EXIT.
+
+028110*****************************************************************
+028120* 1060-WRITE-OPEN-FAILURE - ONE OR MORE OF THE WORKING FILES     *
+028130*                 FAILED TO OPEN. CLOSE WHICHEVER OF THEM DID    *
+028140*                 OPEN, REPORT THE STATUSES TO THE CONSOLE (THE  *
+028150*                 FILES THAT EXIST TO HOLD A REPORT ARE THE VERY *
+028160*                 ONES THAT MAY NOT BE AVAILABLE), AND SET       *
+028170*                 RETURN-CODE FOR A STANDALONE RUN'S EXIT STATUS *
+028180*****************************************************************
+028190 1060-WRITE-OPEN-FAILURE.
+028210     SET RM-Init-Failed TO TRUE
+028220     MOVE 16 TO RETURN-CODE
+028230     DISPLAY 'GENREADME: UNABLE TO OPEN WORKING FILES - STATUSES '
+028240         'EXC/OUT/MAN/CKPT=' RM-EXCEPTION-STATUS '/'
+028250         RM-OUTPUT-STATUS '/' RM-MANIFEST-STATUS '/'
+028260         RM-CKPT-STATUS
+028270     IF RM-EXCEPTION-STATUS = '00'
+028280         CLOSE ExceptionFile
+028290     END-IF
+028310     IF RM-OUTPUT-STATUS = '00'
+028320         CLOSE OutputFile
+028330     END-IF
+028340     IF RM-MANIFEST-STATUS = '00'
+028350         CLOSE ManifestFile
+028360     END-IF
+028370     IF RM-CKPT-STATUS = '00'
+028380         CLOSE CheckpointFile
+028390     END-IF.
+028395 1060-EXIT.
+028398     EXIT.
+
+028800*****************************************************************
+028900* 1050-BUILD-FILE-PATHS - A BATCH DRIVER RUNNING THIS PROGRAM    *
+029000*                 ONCE PER SUBFOLDER DROPS THE SUBFOLDER PATH   *
+029100*                 INTO FOLDER-CONTROL.DAT BEFORE EACH CALL. IF  *
+029200*                 THAT FILE IS NOT PRESENT THIS RUN IS STANDING *
+029300*                 ALONE AGAINST THE CURRENT DIRECTORY, AS       *
+029400*                 BEFORE - SAME OPTIONAL-FILE PATTERN ALREADY   *
+029500*                 USED FOR CHECKPOINT.DAT AND MAP-METADATA.DAT  *
+029600*****************************************************************
+029700 1050-BUILD-FILE-PATHS.
+029800     MOVE SPACES TO RM-FOLDER-PATH
+029900     OPEN INPUT FolderControlFile
+030000     IF RM-FLDR-STATUS = '00'
+030100         READ FolderControlFile
+030200             AT END
+030300                 MOVE SPACES TO RM-FOLDER-PATH
+030400             NOT AT END
+030500                 MOVE RM-FOLDER-CONTROL-RECORD TO RM-FOLDER-PATH
+030600         END-READ
+030700         CLOSE FolderControlFile
+030800     END-IF
+
+030900     IF RM-FOLDER-PATH = SPACES
+031000         MOVE 'FILE-LIST.DAT'    TO RM-INPUT-ASSIGN
+031100         MOVE 'README.MD'        TO RM-OUTPUT-ASSIGN
+031200         MOVE 'MANIFEST.JSON'    TO RM-MANIFEST-ASSIGN
+031300         MOVE 'EXCEPTION.RPT'    TO RM-EXCEPTION-ASSIGN
+031400         MOVE 'CHECKPOINT.DAT'   TO RM-CHECKPOINT-ASSIGN
+031500         MOVE 'AUDIT-LOG.DAT'    TO RM-AUDIT-ASSIGN
+031600         MOVE 'MAP-METADATA.DAT' TO RM-METADATA-ASSIGN
+031700     ELSE
+031800         STRING FUNCTION TRIM(RM-FOLDER-PATH) '/FILE-LIST.DAT'
+031900             DELIMITED BY SIZE INTO RM-INPUT-ASSIGN
+032000         STRING FUNCTION TRIM(RM-FOLDER-PATH) '/README.MD'
+032100             DELIMITED BY SIZE INTO RM-OUTPUT-ASSIGN
+032200         STRING FUNCTION TRIM(RM-FOLDER-PATH) '/MANIFEST.JSON'
+032300             DELIMITED BY SIZE INTO RM-MANIFEST-ASSIGN
+032400         STRING FUNCTION TRIM(RM-FOLDER-PATH) '/EXCEPTION.RPT'
+032500             DELIMITED BY SIZE INTO RM-EXCEPTION-ASSIGN
+032600         STRING FUNCTION TRIM(RM-FOLDER-PATH) '/CHECKPOINT.DAT'
+032700             DELIMITED BY SIZE INTO RM-CHECKPOINT-ASSIGN
+032800         STRING FUNCTION TRIM(RM-FOLDER-PATH) '/AUDIT-LOG.DAT'
+032900             DELIMITED BY SIZE INTO RM-AUDIT-ASSIGN
+033000         STRING FUNCTION TRIM(RM-FOLDER-PATH) '/MAP-METADATA.DAT'
+033100             DELIMITED BY SIZE INTO RM-METADATA-ASSIGN
+033200     END-IF.
+033300 1050-EXIT.
+033400     EXIT.
+
+036900*****************************************************************
+037000* 1200-LOAD-METADATA - IF MAP-METADATA.DAT EXISTS, LOAD ITS     *
+037100*                 NAME, DESCRIPTION, UPLOADER AND UPLOAD-DATE   *
+037200*                 FIELDS INTO A LOOKUP TABLE. THE FILE IS       *
+037300*                 OPTIONAL - ENTRIES WITH NO METADATA ON FILE   *
+037400*                 SIMPLY GET A BARE BULLET, AS BEFORE           *
+037500*****************************************************************
+037600 1200-LOAD-METADATA.
+037700     OPEN INPUT MetadataFile
+037800     IF RM-META-STATUS = '00'
+037900         PERFORM 1210-READ-METADATA-RECORD THRU 1210-EXIT
+038000         PERFORM UNTIL End-Of-Metadata
+038100             PERFORM 1220-STORE-METADATA-ENTRY THRU 1220-EXIT
+038200             PERFORM 1210-READ-METADATA-RECORD THRU 1210-EXIT
+038300         END-PERFORM
+038400         CLOSE MetadataFile
+038500     END-IF.
+038600 1200-EXIT.
+038700     EXIT.
+
+038800*****************************************************************
+038900* 1210-READ-METADATA-RECORD - READ ONE LINE OF MAP-METADATA.DAT *
+039000*****************************************************************
+039100 1210-READ-METADATA-RECORD.
+039200     READ MetadataFile
+039300         AT END
+039400             SET End-Of-Metadata TO TRUE
+039500     END-READ.
+039600 1210-EXIT.
+039700     EXIT.
+
+039800*****************************************************************
+039900* 1220-STORE-METADATA-ENTRY - PARSE ONE METADATA RECORD AND     *
+040000*                 STORE ITS FIELDS IN THE LOOKUP TABLE          *
+040100*****************************************************************
+040200 1220-STORE-METADATA-ENTRY.
+040300     MOVE SPACES TO RM-META-SPLIT-FIELDS
+040400     UNSTRING RM-METADATA-RECORD DELIMITED BY '|'
+040500         INTO RM-META-SPLIT-NAME RM-META-SPLIT-DESC
+040600              RM-META-SPLIT-UPLOADER RM-META-SPLIT-DATE
+040610     IF RM-META-COUNT < 2000
+040700         ADD 1 TO RM-META-COUNT
+040800         MOVE FUNCTION TRIM(RM-META-SPLIT-NAME)
+040900             TO RM-META-NAME(RM-META-COUNT)
+041000         MOVE FUNCTION TRIM(RM-META-SPLIT-DESC)
+041100             TO RM-META-DESC(RM-META-COUNT)
+041200         MOVE FUNCTION TRIM(RM-META-SPLIT-UPLOADER)
+041300             TO RM-META-UPLOADER(RM-META-COUNT)
+041400         MOVE FUNCTION TRIM(RM-META-SPLIT-DATE)
+041500             TO RM-META-DATE(RM-META-COUNT)
+041510     END-IF.
+041600 1220-EXIT.
+041700     EXIT.
+
+041800*****************************************************************
+041900* 2000-VALIDATE-AND-RELEASE - SORT INPUT PROCEDURE: READ EVERY  *
+042000*                 FILE-LIST.DAT LINE, VALIDATE IT, AND RELEASE  *
+042100*                 EACH ACCEPTED ENTRY TO THE SORT. CHECKPOINT.DAT*
+042200*                 IS WRITTEN AS PROGRESS IS MADE SO AN OPERATOR  *
+042300*                 CAN TELL HOW FAR A RUN GOT, BUT EVERY RUN      *
+042350*                 VALIDATES AND RELEASES THE WHOLE FILE FROM     *
+042360*                 LINE ONE - THE SORT OUTPUT PROCEDURE ONLY      *
+042370*                 FIRES AFTER THIS PROCEDURE COMPLETES, SO ANY   *
+042380*                 LINE NOT RELEASED HERE CAN NEVER REACH         *
+042390*                 README.MD OR MANIFEST.JSON IN THIS RUN. IF     *
+042395*                 FILE-LIST.DAT CANNOT BE OPENED AT ALL - E.G.    *
+042396*                 IT DOES NOT EXIST - THE READ LOOP IS SKIPPED    *
+042397*                 ENTIRELY AND THE FAILURE IS RECORDED ON         *
+042398*                 EXCEPTION.RPT INSTEAD OF SPINNING FOREVER ON A  *
+042399*                 READ THAT CAN NEVER REACH END-OF-FILE           *
+042400*****************************************************************
+042500 2000-VALIDATE-AND-RELEASE.
+042600     OPEN INPUT InputFile
+042610     IF RM-INPUT-STATUS NOT = '00'
+042620         PERFORM 2050-WRITE-INPUT-FAILURE THRU 2050-EXIT
+042630     ELSE
+043300     PERFORM 2100-READ-RECORD THRU 2100-EXIT
+043400     PERFORM UNTIL End-Of-File
+043500         PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT
+043600         IF RM-Record-Accepted
+043700             MOVE RM-TRIMMED-CATEGORY TO SD-CATEGORY
+043800             MOVE RM-TRIMMED-NAME TO SD-NAME
+043900             RELEASE SD-RECORD
+044000         ELSE
+044100             PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+044200         END-IF
+044300         IF FUNCTION MOD(RM-LINE-COUNT, RM-CHECKPOINT-INTERVAL)
+044400                 = ZERO
+044500             PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+044600         END-IF
+044700         PERFORM 2100-READ-RECORD THRU 2100-EXIT
+044800     END-PERFORM
+044900     CLOSE InputFile
+044910     END-IF.
+045000 2000-EXIT.
+045100     EXIT.
+
+045110*****************************************************************
+045120* 2050-WRITE-INPUT-FAILURE - FILE-LIST.DAT COULD NOT BE OPENED.  *
+045130*                 RECORD THE FAILURE ON EXCEPTION.RPT SO THE RUN *
+045140*                 SHOWS UP AS FAILED RATHER THAN AS A CLEAN RUN  *
+045150*                 OVER AN EMPTY ARCHIVE                          *
+045160*****************************************************************
+045170 2050-WRITE-INPUT-FAILURE.
+045180     MOVE 'EXCEPTION' TO RM-EXC-TAG
+045190     MOVE ZERO TO RM-EXC-LINE-NO
+045200     MOVE 'INPUT MISSING' TO RM-EXC-REASON
+045205     MOVE SPACES TO RM-EXC-TEXT
+045210     STRING 'FILE-LIST.DAT COULD NOT BE OPENED (STATUS='
+045220         DELIMITED BY SIZE
+045230         RM-INPUT-STATUS DELIMITED BY SIZE
+045240         ')' DELIMITED BY SIZE
+045250         INTO RM-EXC-TEXT
+045260     WRITE RM-EXCEPTION-RECORD FROM RM-EXCEPTION-LINE
+045270     ADD 1 TO RM-REJECT-COUNT.
+045280 2050-EXIT.
+045290     EXIT.
+
+046300*****************************************************************
+046400* 2100-READ-RECORD - READ ONE LINE OF FILE-LIST.DAT. GNUCOBOL'S  *
+046410*                 LINE SEQUENTIAL READER DOES NOT DISCARD THE    *
+046420*                 BYTES PAST THE 256-BYTE RECORD AREA ON AN      *
+046430*                 OVERLONG PHYSICAL LINE - IT RETURNS FILE       *
+046440*                 STATUS '06' FOR THE TRUNCATED PART AND THEN    *
+046450*                 HANDS BACK THE REMAINING BYTES AS IF THEY WERE *
+046460*                 THEIR OWN RECORD(S) ON THE NEXT READ(S), UP TO *
+046470*                 THE NEXT REAL NEWLINE. RM-PRIOR-OVERSIZED-SW   *
+046480*                 CARRIES THAT FACT FORWARD SO EVERY FRAGMENT OF *
+046490*                 AN OVERLONG LINE - NOT JUST ITS FIRST 256      *
+046500*                 BYTES - IS MARKED FOR REJECTION INSTEAD OF     *
+046510*                 BEING READ AS A FABRICATED ENTRY OF ITS OWN    *
+046520*****************************************************************
+046600 2100-READ-RECORD.
+046610     IF RM-Prior-Line-Oversized
+046620         SET RM-Record-Is-Continuation TO TRUE
+046630     ELSE
+046640         SET RM-Record-Not-Continuation TO TRUE
+046650     END-IF
+046700     READ InputFile
+046800         AT END
+046900             SET End-Of-File TO TRUE
+047000         NOT AT END
+047100             ADD 1 TO RM-LINE-COUNT
+047200     END-READ
+047210     IF Not-End-Of-File
+047220         IF RM-INPUT-STATUS = '06'
+047230             SET RM-Prior-Line-Oversized TO TRUE
+047240         ELSE
+047250             SET RM-Prior-Line-Not-Oversized TO TRUE
+047260         END-IF
+047270     END-IF.
+047300 2100-EXIT.
+047400     EXIT.
+
+047500*****************************************************************
+047600* 2200-VALIDATE-RECORD - FLAG BLANK, OVERSIZED, NAMELESS AND     *
+047700*                        DUPLICATE ENTRIES BEFORE THEY REACH THE *
+047710*                        MARKDOWN. A RECORD WHOSE NAME COMES UP  *
+047720*                        BLANK AFTER THE CATEGORY,NAME SPLIT (E.G*
+047730*                        "MAPS," OR A BARE ",") IS REJECTED HERE *
+047740*                        SO IT NEVER REACHES THE DUPLICATE CHECK *
+047750*                        OR THE SORT.                            *
+047800*****************************************************************
+047900 2200-VALIDATE-RECORD.
+048000     SET RM-Record-Accepted TO TRUE
+048100     MOVE FUNCTION TRIM(RM-INPUT-RECORD) TO RM-TRIMMED-LINE
+
+048110     IF RM-Record-Is-Continuation OR RM-INPUT-STATUS = '06'
+048120         SET RM-Record-Rejected TO TRUE
+048130         MOVE 'OVERSIZED LINE' TO RM-EXC-REASON
+048140     END-IF
+
+048200     IF RM-Record-Accepted
+048210         AND RM-TRIMMED-LINE = SPACES
+048300         SET RM-Record-Rejected TO TRUE
+048400         MOVE 'BLANK LINE' TO RM-EXC-REASON
+048500     END-IF
+
+048600     IF RM-Record-Accepted
+048700         PERFORM 2205-SPLIT-CATEGORY THRU 2205-EXIT
+048710         IF RM-Category-Oversized
+048720             SET RM-Record-Rejected TO TRUE
+048730             MOVE 'CATEGORY TOO LONG' TO RM-EXC-REASON
+048750         ELSE
+048760             IF RM-TRIMMED-NAME = SPACES
+048770                 SET RM-Record-Rejected TO TRUE
+048780                 MOVE 'MISSING NAME' TO RM-EXC-REASON
+048790             END-IF
+048795         END-IF
+048800     END-IF
+
+049400     IF RM-Record-Accepted
+049500         PERFORM 2210-CHECK-DUPLICATE THRU 2210-EXIT
+049600         IF RM-Duplicate-Found
+049700             SET RM-Record-Rejected TO TRUE
+049800             MOVE 'DUPLICATE ENTRY' TO RM-EXC-REASON
+049900         END-IF
+050000     END-IF
+
+050010     IF RM-Record-Accepted
+050020         AND RM-TABLE-IDX NOT < 5000
+050030         SET RM-Record-Rejected TO TRUE
+050040         MOVE 'TABLE FULL' TO RM-EXC-REASON
+050050     END-IF
+
+050100     IF RM-Record-Accepted
+050200         ADD 1 TO RM-TABLE-IDX
+050300         MOVE RM-TRIMMED-NAME TO RM-SEEN-ENTRY(RM-TABLE-IDX)
+050400         ADD 1 TO RM-VALID-COUNT
+050500     ELSE
+050600         ADD 1 TO RM-REJECT-COUNT
+050700     END-IF.
+050800 2200-EXIT.
+050900     EXIT.
+
+051000*****************************************************************
+051100* 2205-SPLIT-CATEGORY - SEPARATE CATEGORY,NAME INTO ITS TWO     *
+051200*                       FIELDS; ENTRIES WITH NO COMMA ARE       *
+051300*                       TREATED AS UNCATEGORIZED. THE SPLIT IS  *
+051310*                       MADE ON THE FIRST COMMA ONLY, SO A NAME *
+051320*                       THAT ITSELF CONTAINS A COMMA IS KEPT    *
+051330*                       WHOLE INSTEAD OF BEING CUT SHORT. A     *
+051340*                       CATEGORY LONGER THAN RM-SPLIT-CATEGORY'S*
+051350*                       30 BYTES IS FLAGGED OVERSIZED INSTEAD OF*
+051360*                       BEING SILENTLY TRUNCATED, SO TWO LONG   *
+051370*                       CATEGORIES THAT AGREE ON THEIR FIRST 30 *
+051380*                       BYTES CANNOT COLLAPSE INTO ONE HEADING  *
+051400*****************************************************************
+051500 2205-SPLIT-CATEGORY.
+051600     MOVE SPACES TO RM-SPLIT-CATEGORY RM-SPLIT-NAME
+051700     MOVE ZERO TO RM-COMMA-COUNT
+051710     SET RM-Category-Not-Oversized TO TRUE
+051800     INSPECT RM-INPUT-RECORD TALLYING RM-COMMA-COUNT FOR ALL ','
+051900     IF RM-COMMA-COUNT = ZERO
+052000         MOVE RM-INPUT-RECORD TO RM-SPLIT-NAME
+052100         MOVE 'Uncategorized' TO RM-TRIMMED-CATEGORY
+052200     ELSE
+052210         PERFORM 2206-FIND-FIRST-COMMA THRU 2206-EXIT
+052215         IF RM-COMMA-POS > 31
+052216             SET RM-Category-Oversized TO TRUE
+052217         END-IF
+052220         IF RM-COMMA-POS > 1 AND RM-Category-Not-Oversized
+052230             MOVE RM-INPUT-RECORD(1 : RM-COMMA-POS - 1)
+052240                 TO RM-SPLIT-CATEGORY
+052250         END-IF
+052260         IF RM-COMMA-POS < 256
+052270             MOVE RM-INPUT-RECORD(RM-COMMA-POS + 1 : )
+052280                 TO RM-SPLIT-NAME
+052290         END-IF
+052500         MOVE FUNCTION TRIM(RM-SPLIT-CATEGORY)
+052600             TO RM-TRIMMED-CATEGORY
+052700         IF RM-TRIMMED-CATEGORY = SPACES
+052800             MOVE 'Uncategorized' TO RM-TRIMMED-CATEGORY
+052900         END-IF
+053000     END-IF
+053100     MOVE FUNCTION TRIM(RM-SPLIT-NAME) TO RM-TRIMMED-NAME.
+053200 2205-EXIT.
+053300     EXIT.
+
+053310*****************************************************************
+053320* 2206-FIND-FIRST-COMMA - FIND THE POSITION OF THE FIRST COMMA   *
+053330*                 IN RM-INPUT-RECORD, SO THE CATEGORY,NAME SPLIT *
+053340*                 DOES NOT RELY ON UNSTRING'S FIXED RECEIVER     *
+053350*                 COUNT (WHICH DROPS TEXT PAST THE SECOND COMMA) *
+053360*****************************************************************
+053370 2206-FIND-FIRST-COMMA.
+053380     MOVE ZERO TO RM-COMMA-POS
+053390     PERFORM VARYING RM-COMMA-IDX FROM 1 BY 1
+053395             UNTIL RM-COMMA-IDX > 256
+053410                OR RM-COMMA-POS NOT = ZERO
+053420         IF RM-INPUT-RECORD(RM-COMMA-IDX : 1) = ','
+053430             MOVE RM-COMMA-IDX TO RM-COMMA-POS
+053440         END-IF
+053450     END-PERFORM.
+053460 2206-EXIT.
+053470     EXIT.
+
+053400*****************************************************************
+053500* 2210-CHECK-DUPLICATE - SEARCH THE SEEN-NAME TABLE             *
+053600*****************************************************************
+053700 2210-CHECK-DUPLICATE.
+053800     SET RM-Duplicate-Not-Found TO TRUE
+053900     SET RM-SEEN-IDX TO 1
+054000     PERFORM VARYING RM-SEEN-IDX FROM 1 BY 1
+054100             UNTIL RM-SEEN-IDX > RM-TABLE-IDX
+054200                OR RM-Duplicate-Found
+054300         IF RM-SEEN-ENTRY(RM-SEEN-IDX) = RM-TRIMMED-NAME
+054400             SET RM-Duplicate-Found TO TRUE
+054500         END-IF
+054600     END-PERFORM.
+054700 2210-EXIT.
+054800     EXIT.
+
+055460*****************************************************************
+055470* 2250-CHECK-CATEGORY-BREAK - EMIT A HEADING EACH TIME THE      *
+055480*                             CATEGORY CHANGES                  *
+055490*****************************************************************
+055500 2250-CHECK-CATEGORY-BREAK.
+055510     IF RM-TRIMMED-CATEGORY NOT = RM-PREV-CATEGORY
+055520         PERFORM 3110-DISPLAY-CATEGORY-HEADING
+055530         MOVE RM-TRIMMED-CATEGORY TO RM-PREV-CATEGORY
+055540     END-IF.
+055550 2250-EXIT.
+055560     EXIT.
+
+056000*****************************************************************
+056100* 2260-LOOKUP-METADATA - SEARCH THE METADATA TABLE FOR AN ENTRY *
+056200*                        MATCHING THE CURRENT NAME              *
+056300*****************************************************************
+056400 2260-LOOKUP-METADATA.
+056500     SET RM-Metadata-Not-Found TO TRUE
+056600     MOVE ZERO TO RM-META-FOUND-IDX
+056700     SET RM-META-IDX TO 1
+056800     PERFORM VARYING RM-META-IDX FROM 1 BY 1
+056900             UNTIL RM-META-IDX > RM-META-COUNT
+057000                OR RM-Metadata-Found
+057100         IF RM-META-NAME(RM-META-IDX) = RM-TRIMMED-NAME
+057200             SET RM-Metadata-Found TO TRUE
+057300             SET RM-META-FOUND-IDX TO RM-META-IDX
+057400         END-IF
+057500     END-PERFORM.
+057600 2260-EXIT.
+057700     EXIT.
+
+057800*****************************************************************
+057900* 2300-WRITE-EXCEPTION - RECORD A REJECTED ENTRY ON THE         *
+058000*                        EXCEPTION REPORT                       *
+058100*****************************************************************
+058200 2300-WRITE-EXCEPTION.
+058300     MOVE 'EXCEPTION' TO RM-EXC-TAG
+058400     MOVE RM-LINE-COUNT TO RM-EXC-LINE-NO
+058500     MOVE RM-INPUT-RECORD TO RM-EXC-TEXT
+058600     WRITE RM-EXCEPTION-RECORD FROM RM-EXCEPTION-LINE.
+058700 2300-EXIT.
+058800     EXIT.
+
+058900*****************************************************************
+059000* 2400-WRITE-CHECKPOINT - APPEND THE CURRENT LINE NUMBER TO     *
+059100*                         CHECKPOINT.DAT                        *
+059200*****************************************************************
+059300 2400-WRITE-CHECKPOINT.
+059400     MOVE RM-LINE-COUNT TO RM-CHECKPOINT-NUM
+059500     MOVE RM-CHECKPOINT-NUM TO RM-CHECKPOINT-RECORD
+059600     WRITE RM-CHECKPOINT-RECORD.
+059700 2400-EXIT.
+059800     EXIT.
+
+059900*****************************************************************
+060000* 3000-DISPLAY-SORTED - SORT OUTPUT PROCEDURE: WRITE EACH       *
+060100*                 ENTRY TO README.MD AND MANIFEST.JSON IN       *
+060200*                 CATEGORY/NAME ORDER, ENRICHED WITH METADATA   *
+060300*                 WHEN AVAILABLE                                 *
+060400*****************************************************************
+060500 3000-DISPLAY-SORTED.
+060600     MOVE '[' TO RM-MANIFEST-LINE
+060700     WRITE RM-MANIFEST-RECORD FROM RM-MANIFEST-LINE
+060800     PERFORM 3100-RETURN-RECORD THRU 3100-EXIT
+060900     PERFORM UNTIL End-Of-Sort
+061000         MOVE SD-CATEGORY TO RM-TRIMMED-CATEGORY
+061100         MOVE SD-NAME TO RM-TRIMMED-NAME
+061200         PERFORM 2250-CHECK-CATEGORY-BREAK THRU 2250-EXIT
+061300         PERFORM 2260-LOOKUP-METADATA THRU 2260-EXIT
+061400         PERFORM 3120-DISPLAY-ELEMENT
+061500         IF RM-Metadata-Found
+061600             PERFORM 3200-DISPLAY-METADATA-DETAIL
+061700         END-IF
+061800         PERFORM 3300-DISPLAY-MANIFEST-ENTRY
+061900         PERFORM 3100-RETURN-RECORD THRU 3100-EXIT
+062000     END-PERFORM
+062100     MOVE ']' TO RM-MANIFEST-LINE
+062200     WRITE RM-MANIFEST-RECORD FROM RM-MANIFEST-LINE.
+062300 3000-EXIT.
+062400     EXIT.
+
+062500*****************************************************************
+062600* 3100-RETURN-RECORD - RETURN ONE SORTED ENTRY                  *
+062700*****************************************************************
+062800 3100-RETURN-RECORD.
+062900     RETURN SortFile
+063000         AT END
+063100             SET End-Of-Sort TO TRUE
+063200     END-RETURN.
+063300 3100-EXIT.
+063400     EXIT.
+
+063500*****************************************************************
+063600* 3110-DISPLAY-CATEGORY-HEADING - WRITE A MARKDOWN HEADING FOR A *
+063700*                             NEW CATEGORY TO README.MD         *
+063800*****************************************************************
+063900 3110-DISPLAY-CATEGORY-HEADING.
+064000     MOVE SPACES TO RM-OUTPUT-LINE
+064100     WRITE RM-OUTPUT-RECORD FROM RM-OUTPUT-LINE
+064200     MOVE SPACES TO RM-OUTPUT-LINE
+064300     STRING '# ' DELIMITED BY SIZE
+064400         FUNCTION TRIM(RM-TRIMMED-CATEGORY) DELIMITED BY SIZE
+064500         INTO RM-OUTPUT-LINE
+064600     WRITE RM-OUTPUT-RECORD FROM RM-OUTPUT-LINE.
+
+064700*****************************************************************
+064800* 3120-DISPLAY-ELEMENT - WRITE ONE MARKDOWN TABLE-OF-CONTENTS    *
+064900*                        BULLET TO README.MD                    *
+065000*****************************************************************
+065100 3120-DISPLAY-ELEMENT.
+065200     MOVE SPACES TO RM-OUTPUT-LINE
+065300     STRING '## [' DELIMITED BY SIZE
+065400         FUNCTION TRIM(RM-TRIMMED-NAME) DELIMITED BY SIZE
+065500         '](' DELIMITED BY SIZE
+065600         FUNCTION TRIM(RM-TRIMMED-NAME) DELIMITED BY SIZE
+065700         ')' DELIMITED BY SIZE
+065800         INTO RM-OUTPUT-LINE
+065900     WRITE RM-OUTPUT-RECORD FROM RM-OUTPUT-LINE.
+
+066000*****************************************************************
+066100* 3200-DISPLAY-METADATA-DETAIL - WRITE A BLOCKQUOTE LINE UNDER   *
+066200*                 A BULLET GIVING ITS DESCRIPTION, UPLOADER AND *
+066300*                 UPLOAD DATE FROM MAP-METADATA.DAT             *
+066400*****************************************************************
+066500 3200-DISPLAY-METADATA-DETAIL.
+066600     MOVE SPACES TO RM-OUTPUT-LINE
+066700     STRING '> ' DELIMITED BY SIZE
+066800         FUNCTION TRIM(RM-META-DESC(RM-META-FOUND-IDX))
+066900             DELIMITED BY SIZE
+067000         ' (uploaded by ' DELIMITED BY SIZE
+067100         FUNCTION TRIM(RM-META-UPLOADER(RM-META-FOUND-IDX))
+067200             DELIMITED BY SIZE
+067300         ' on ' DELIMITED BY SIZE
+067400         FUNCTION TRIM(RM-META-DATE(RM-META-FOUND-IDX))
+067500             DELIMITED BY SIZE
+067600         ')' DELIMITED BY SIZE
+067700         INTO RM-OUTPUT-LINE
+067800     WRITE RM-OUTPUT-RECORD FROM RM-OUTPUT-LINE.
+
+067900*****************************************************************
+068000* 3300-DISPLAY-MANIFEST-ENTRY - WRITE ONE JSON OBJECT FOR THE   *
+068100*                 CURRENT ENTRY TO MANIFEST.JSON. EVERY OBJECT  *
+068200*                 AFTER THE FIRST IS PRECEDED BY A STANDALONE   *
+068300*                 COMMA LINE - JSON IS WHITESPACE INSENSITIVE   *
+068400*                 SO THIS KEEPS THE LOGIC FROM HAVING TO KNOW   *
+068500*                 WHICH ENTRY IS LAST                           *
+068600*****************************************************************
+068700 3300-DISPLAY-MANIFEST-ENTRY.
+068800     IF RM-Manifest-Not-First
+068900         MOVE ',' TO RM-MANIFEST-LINE
+069000         WRITE RM-MANIFEST-RECORD FROM RM-MANIFEST-LINE
+069100     END-IF
+069200     MOVE SPACES TO RM-MANIFEST-LINE
+069210     MOVE FUNCTION TRIM(RM-TRIMMED-CATEGORY) TO RM-JSON-ESCAPE-IN
+069220     PERFORM 8000-ESCAPE-JSON-FIELD THRU 8000-EXIT
+069230     MOVE RM-JSON-ESCAPE-OUT TO RM-JSON-CATEGORY-ESC
+069240     MOVE FUNCTION TRIM(RM-TRIMMED-NAME) TO RM-JSON-ESCAPE-IN
+069250     PERFORM 8000-ESCAPE-JSON-FIELD THRU 8000-EXIT
+069260     MOVE RM-JSON-ESCAPE-OUT TO RM-JSON-NAME-ESC
+069300     IF RM-Metadata-Found
+069310         MOVE FUNCTION TRIM(RM-META-DESC(RM-META-FOUND-IDX))
+069320             TO RM-JSON-ESCAPE-IN
+069330         PERFORM 8000-ESCAPE-JSON-FIELD THRU 8000-EXIT
+069340         MOVE RM-JSON-ESCAPE-OUT TO RM-JSON-DESC-ESC
+069350         MOVE FUNCTION TRIM(RM-META-UPLOADER(RM-META-FOUND-IDX))
+069360             TO RM-JSON-ESCAPE-IN
+069370         PERFORM 8000-ESCAPE-JSON-FIELD THRU 8000-EXIT
+069380         MOVE RM-JSON-ESCAPE-OUT TO RM-JSON-UPLOADER-ESC
+069390         MOVE FUNCTION TRIM(RM-META-DATE(RM-META-FOUND-IDX))
+069395             TO RM-JSON-ESCAPE-IN
+069396         PERFORM 8000-ESCAPE-JSON-FIELD THRU 8000-EXIT
+069397         MOVE RM-JSON-ESCAPE-OUT TO RM-JSON-DATE-ESC
+069400         STRING '  {"category":"' DELIMITED BY SIZE
+069500             FUNCTION TRIM(RM-JSON-CATEGORY-ESC) DELIMITED BY SIZE
+069600             '","name":"' DELIMITED BY SIZE
+069700             FUNCTION TRIM(RM-JSON-NAME-ESC) DELIMITED BY SIZE
+069800             '","description":"' DELIMITED BY SIZE
+069900             FUNCTION TRIM(RM-JSON-DESC-ESC)
+070000                 DELIMITED BY SIZE
+070100             '","uploader":"' DELIMITED BY SIZE
+070200             FUNCTION TRIM(RM-JSON-UPLOADER-ESC)
+070300                 DELIMITED BY SIZE
+070400             '","uploadDate":"' DELIMITED BY SIZE
+070500             FUNCTION TRIM(RM-JSON-DATE-ESC)
+070600                 DELIMITED BY SIZE
+070700             '"}' DELIMITED BY SIZE
+070800             INTO RM-MANIFEST-LINE
+070900     ELSE
+071000         STRING '  {"category":"' DELIMITED BY SIZE
+071100             FUNCTION TRIM(RM-JSON-CATEGORY-ESC) DELIMITED BY SIZE
+071200             '","name":"' DELIMITED BY SIZE
+071300             FUNCTION TRIM(RM-JSON-NAME-ESC) DELIMITED BY SIZE
+071400             '","description":"","uploader":"",' DELIMITED BY SIZE
+071500             '"uploadDate":""}' DELIMITED BY SIZE
+071600             INTO RM-MANIFEST-LINE
+071700     END-IF
+071800     WRITE RM-MANIFEST-RECORD FROM RM-MANIFEST-LINE
+071900     SET RM-Manifest-Not-First TO TRUE.
+
+071910*****************************************************************
+071920* 8000-ESCAPE-JSON-FIELD - COPY RM-JSON-ESCAPE-IN TO              *
+071930*                 RM-JSON-ESCAPE-OUT, BACKSLASH-ESCAPING ANY      *
+071940*                 QUOTE OR BACKSLASH CHARACTER SO THE RESULT IS   *
+071950*                 SAFE TO STRING BETWEEN JSON QUOTES              *
+071960*****************************************************************
+071970 8000-ESCAPE-JSON-FIELD.
+071971     MOVE SPACES TO RM-JSON-ESCAPE-OUT
+071972     MOVE 1 TO RM-JSON-ESC-PTR
+071973     PERFORM 8010-FIND-ESCAPE-LENGTH THRU 8010-EXIT
+071974     PERFORM VARYING RM-JSON-ESC-IDX FROM 1 BY 1
+071975             UNTIL RM-JSON-ESC-IDX > RM-JSON-ESC-LEN
+071976         MOVE RM-JSON-ESCAPE-IN(RM-JSON-ESC-IDX:1)
+071977             TO RM-JSON-ESC-CHAR
+071978         IF RM-JSON-ESC-CHAR = '"' OR RM-JSON-ESC-CHAR = '\'
+071979             STRING '\' DELIMITED BY SIZE
+071980                 RM-JSON-ESC-CHAR DELIMITED BY SIZE
+071981                 INTO RM-JSON-ESCAPE-OUT
+071982                 WITH POINTER RM-JSON-ESC-PTR
+071983         ELSE
+071984             STRING RM-JSON-ESC-CHAR DELIMITED BY SIZE
+071985                 INTO RM-JSON-ESCAPE-OUT
+071986                 WITH POINTER RM-JSON-ESC-PTR
+071987         END-IF
+071988     END-PERFORM.
+071989 8000-EXIT.
+071990     EXIT.
+
+071991*****************************************************************
+071992* 8010-FIND-ESCAPE-LENGTH - FIND THE POSITION OF THE LAST         *
+071993*                 NON-BLANK CHARACTER IN RM-JSON-ESCAPE-IN        *
+071994*****************************************************************
+071995 8010-FIND-ESCAPE-LENGTH.
+071996     MOVE 256 TO RM-JSON-ESC-IDX
+071997     PERFORM UNTIL RM-JSON-ESC-IDX = ZERO
+071998             OR RM-JSON-ESCAPE-IN(RM-JSON-ESC-IDX:1) NOT = SPACE
+071999         SUBTRACT 1 FROM RM-JSON-ESC-IDX
+072001     END-PERFORM
+072002     MOVE RM-JSON-ESC-IDX TO RM-JSON-ESC-LEN.
+072003 8010-EXIT.
+072004     EXIT.
+
+072000*****************************************************************
+072100* 9000-TERMINATE - MARK THE CHECKPOINT COMPLETE, WRITE THE      *
+072200*                  AUDIT LOG ENTRY, CLOSE FILES, AND REMOVE ANY  *
+072210*                  FOLDER-CONTROL.DAT LEFT BY A BATCH-DRIVER     *
+072220*                  CALL SO A LATER STANDALONE RUN IN THIS SAME   *
+072230*                  DIRECTORY DOES NOT PICK UP A STALE SUBFOLDER. *
+072240*                  IF INITIALIZATION FAILED, 1060-WRITE-OPEN-    *
+072250*                  FAILURE ALREADY CLOSED WHATEVER OPENED, SO    *
+072260*                  THIS PARAGRAPH ONLY CLEANS UP FOLDER-CONTROL. *
+072270*                  ALSO RECORDS '00'/'16' TO CALL-STATUS.DAT SO  *
+072280*                  A CALLER CAN TELL WHETHER THIS RUN ACTUALLY   *
+072290*                  PRODUCED A README.                           *
+072300*****************************************************************
+072400 9000-TERMINATE.
+072410     IF RM-Init-Ok
+072500         MOVE 'COMPLETE' TO RM-CHECKPOINT-RECORD
+072600         WRITE RM-CHECKPOINT-RECORD
+072700         CLOSE CheckpointFile
+072800         PERFORM 9100-WRITE-AUDIT-LOG THRU 9100-EXIT
+072900         CLOSE ExceptionFile
+073000         CLOSE OutputFile
+073100         CLOSE ManifestFile
+073105     END-IF
+073110     DELETE FILE FolderControlFile
+073115     PERFORM 9200-WRITE-CALL-STATUS THRU 9200-EXIT.
+073200 9000-EXIT.
+073300     EXIT.
+
+073120*****************************************************************
+073130* 9200-WRITE-CALL-STATUS - RECORD WHETHER THIS RUN COMPLETED     *
+073140*                 SO A BATCH-DRIVER CALLER CAN TELL A REAL       *
+073150*                 SUCCESS FROM A RUN THAT NEVER OPENED ITS OWN   *
+073160*                 WORKING FILES. RETURN-CODE CANNOT CARRY THIS   *
+073170*                 BACK BECAUSE THIS PROGRAM IS DECLARED INITIAL, *
+073180*                 AND GNUCOBOL RESETS RETURN-CODE TO ZERO ON     *
+073190*                 RETURN FROM AN INITIAL PROGRAM REGARDLESS OF   *
+073195*                 WHAT THE PROCEDURE DIVISION MOVED INTO IT.     *
+073197*****************************************************************
+073198 9200-WRITE-CALL-STATUS.
+073199     OPEN OUTPUT CallStatusFile
+073210     IF RM-CALLSTAT-STATUS = '00'
+073220         IF RM-Init-Ok
+073230             MOVE '00' TO RM-CALL-STATUS-RECORD
+073240         ELSE
+073250             MOVE '16' TO RM-CALL-STATUS-RECORD
+073260         END-IF
+073270         WRITE RM-CALL-STATUS-RECORD
+073280         CLOSE CallStatusFile
+073290     END-IF.
+073295 9200-EXIT.
+073299     EXIT.
+
+073400*****************************************************************
+073500* 9100-WRITE-AUDIT-LOG - APPEND A RUN SUMMARY TO                *
+073600*                        AUDIT-LOG.DAT                          *
+073700*****************************************************************
+073800 9100-WRITE-AUDIT-LOG.
+073900     OPEN EXTEND AuditLogFile
+074000     IF RM-AUDIT-STATUS NOT = '00'
+074100         OPEN OUTPUT AuditLogFile
+074200     END-IF
+074300     ACCEPT RM-RUN-DATE-RAW FROM DATE YYYYMMDD
+074400     ACCEPT RM-RUN-TIME-RAW FROM TIME
+074500     PERFORM 9110-FORMAT-AUDIT-LINE THRU 9110-EXIT
+074600     WRITE RM-AUDIT-RECORD FROM RM-AUDIT-LINE
+074700     CLOSE AuditLogFile.
+074800 9100-EXIT.
+074900     EXIT.
+
+075000*****************************************************************
+075100* 9110-FORMAT-AUDIT-LINE - BUILD THE DATE, TIME AND COUNT       *
+075200*                          FIELDS OF THE AUDIT LOG ENTRY        *
+075300*****************************************************************
+075400 9110-FORMAT-AUDIT-LINE.
+075500     MOVE SPACES TO RM-AUD-DATE
+075600     STRING RM-RUN-DATE-RAW(1:4) '-' RM-RUN-DATE-RAW(5:2) '-'
+075700         RM-RUN-DATE-RAW(7:2) DELIMITED BY SIZE
+075800         INTO RM-AUD-DATE
+075900     MOVE SPACES TO RM-AUD-TIME
+076000     STRING RM-RUN-TIME-RAW(1:2) ':' RM-RUN-TIME-RAW(3:2) ':'
+076100         RM-RUN-TIME-RAW(5:2) DELIMITED BY SIZE
+076200         INTO RM-AUD-TIME
+076300     MOVE RM-LINE-COUNT TO RM-AUD-READ
+076400     MOVE RM-VALID-COUNT TO RM-AUD-WRITTEN
+076500     MOVE RM-REJECT-COUNT TO RM-AUD-REJECTED.
+076600 9110-EXIT.
+076700     EXIT.
