@@ -0,0 +1,251 @@
+000100*****************************************************************
+000200* PROGRAM:     BATCHDRIVER
+000300* PURPOSE:     REGENERATES THE README AND MANIFEST FOR EVERY
+000400*              SUBFOLDER ARCHIVE LISTED IN SUBFOLDER-LIST.DAT,
+000500*              THEN WRITES A CONSOLIDATED TOP-LEVEL README.MD
+000600*              LINKING TO EACH SUBFOLDER README.
+000700*****************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. BatchDriver.
+001000 AUTHOR. R-WALLACE.
+001100 INSTALLATION. TORO-MAP-ARCHIVE.
+001200 DATE-WRITTEN. 2026-08-09.
+001300 DATE-COMPILED.
+001400*-----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600* ------------------------------------------------------------
+001700* DATE       INIT  DESCRIPTION
+001800* ---------- ----  -----------------------------------------------
+001900* 2026-08-09 RW    INITIAL VERSION. READS SUBFOLDER-LIST.DAT (ONE
+002000*                  SUBFOLDER PATH PER LINE), DROPS EACH PATH INTO
+002100*                  FOLDER-CONTROL.DAT AND CALLS GENERATEREADME ONCE
+002200*                  PER SUBFOLDER, THEN WRITES A CONSOLIDATED
+002300*                  TOP-LEVEL README.MD LINKING TO EACH SUBFOLDER
+002400*                  README.MD.
+002410* 2026-08-09 RW    SUBFOLDER-LIST.DAT/FOLDER-CONTROL.DAT/README.MD
+002420*                  NOW HAVE A FILE STATUS, CHECKED IN
+002430*                  1000-INITIALIZE SO A MISSING SUBFOLDER-LIST.DAT
+002440*                  NO LONGER ABORTS WITH AN UNCAUGHT RUNTIME
+002450*                  ERROR. ALSO, AFTER EACH CALL 'GENERATEREADME'
+002460*                  THIS PROGRAM NOW READS THE OPTIONAL
+002470*                  CALL-STATUS.DAT THAT CALL WRITES AND SKIPS
+002480*                  ADDING A LINK TO THE CONSOLIDATED README FOR
+002490*                  ANY SUBFOLDER WHOSE RUN DID NOT COMPLETE.
+002500*-----------------------------------------------------------------
+
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT SubfolderListFile ASSIGN TO 'SUBFOLDER-LIST.DAT'
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003010         FILE STATUS IS BD-SUBFOLDER-STATUS.
+
+003100     SELECT FolderControlFile ASSIGN TO 'FOLDER-CONTROL.DAT'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003210         FILE STATUS IS BD-FLDRCTL-STATUS.
+
+003300     SELECT TopReportFile ASSIGN TO 'README.MD'
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003410         FILE STATUS IS BD-TOPRPT-STATUS.
+
+003420     SELECT CallStatusFile ASSIGN TO 'CALL-STATUS.DAT'
+003430         ORGANIZATION IS LINE SEQUENTIAL
+003440         FILE STATUS IS BD-CALLSTAT-STATUS.
+
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  SubfolderListFile.
+003800 01  BD-SUBFOLDER-RECORD           PIC X(200).
+
+003900 FD  FolderControlFile.
+004000 01  BD-FOLDER-CONTROL-RECORD      PIC X(200).
+
+004100 FD  TopReportFile.
+004200 01  BD-TOP-REPORT-RECORD          PIC X(250).
+
+004210 FD  CallStatusFile.
+004220 01  BD-CALL-STATUS-RECORD         PIC X(02).
+
+004300 WORKING-STORAGE SECTION.
+004400*-----------------------------------------------------------------
+004500* SWITCHES
+004600*-----------------------------------------------------------------
+004700 01  BD-SWITCHES.
+004800     05  BD-EOF-FLAG               PIC X     VALUE 'N'.
+004900         88  End-Of-Subfolder-List            VALUE 'Y'.
+005000         88  Not-End-Of-Subfolder-List        VALUE 'N'.
+005010     05  BD-INIT-SW                PIC X     VALUE 'Y'.
+005020         88  BD-Init-Ok                       VALUE 'Y'.
+005030         88  BD-Init-Failed                   VALUE 'N'.
+005040     05  BD-CALL-OK-SW             PIC X     VALUE 'Y'.
+005050         88  BD-Call-Succeeded               VALUE 'Y'.
+005060         88  BD-Call-Failed                   VALUE 'N'.
+
+005100*-----------------------------------------------------------------
+005200* COUNTERS AND WORK AREAS
+005300*-----------------------------------------------------------------
+005400 77  BD-FOLDER-COUNT               PIC 9(07) COMP VALUE ZERO.
+005410 77  BD-FAILED-COUNT               PIC 9(07) COMP VALUE ZERO.
+005500 01  BD-TRIMMED-FOLDER             PIC X(200).
+005600 01  BD-TOP-LINE                   PIC X(250).
+
+005610*-----------------------------------------------------------------
+005620* FILE STATUS CODES
+005630*-----------------------------------------------------------------
+005640 77  BD-SUBFOLDER-STATUS           PIC X(02) VALUE SPACES.
+005650 77  BD-FLDRCTL-STATUS             PIC X(02) VALUE SPACES.
+005660 77  BD-TOPRPT-STATUS              PIC X(02) VALUE SPACES.
+005670 77  BD-CALLSTAT-STATUS            PIC X(02) VALUE SPACES.
+
+005700 PROCEDURE DIVISION.
+005800*****************************************************************
+005900* 0000-MAINLINE                                                 *
+006000*****************************************************************
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+006210     IF BD-Init-Ok
+006300         PERFORM 2000-READ-SUBFOLDER  THRU 2000-EXIT
+006400         PERFORM UNTIL End-Of-Subfolder-List
+006500             PERFORM 3000-PROCESS-SUBFOLDER THRU 3000-EXIT
+006600             PERFORM 2000-READ-SUBFOLDER THRU 2000-EXIT
+006700         END-PERFORM
+006710     END-IF
+006800     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+006900     STOP RUN.
+
+007000*****************************************************************
+007100* 1000-INITIALIZE - OPEN THE SUBFOLDER LIST AND THE CONSOLIDATED *
+007200*                   TOP-LEVEL README. IF EITHER FAILS TO OPEN    *
+007210*                   (E.G. SUBFOLDER-LIST.DAT IS MISSING), SET    *
+007220*                   BD-Init-Failed SO 0000-MAINLINE SKIPS THE    *
+007230*                   SUBFOLDER LOOP INSTEAD OF ABORTING ON AN     *
+007240*                   UNCAUGHT FILE ERROR                          *
+007300*****************************************************************
+007400 1000-INITIALIZE.
+007500     OPEN INPUT SubfolderListFile
+007600     OPEN OUTPUT TopReportFile
+007700     MOVE ZERO TO BD-FOLDER-COUNT
+007710     MOVE ZERO TO BD-FAILED-COUNT
+007720     IF BD-SUBFOLDER-STATUS NOT = '00'
+007730         SET BD-Init-Failed TO TRUE
+007740         DISPLAY 'BATCHDRIVER: CANNOT OPEN SUBFOLDER-LIST.DAT, '
+007750             'STATUS=' BD-SUBFOLDER-STATUS
+007760     END-IF
+007770     IF BD-TOPRPT-STATUS NOT = '00'
+007780         SET BD-Init-Failed TO TRUE
+007790         DISPLAY 'BATCHDRIVER: CANNOT OPEN README.MD, STATUS='
+007791             BD-TOPRPT-STATUS
+007792     END-IF
+007793     IF BD-Init-Failed
+007794         IF BD-SUBFOLDER-STATUS = '00'
+007795             CLOSE SubfolderListFile
+007796         END-IF
+007797         IF BD-TOPRPT-STATUS = '00'
+007798             CLOSE TopReportFile
+007799         END-IF
+007800     ELSE
+007801         MOVE '# Map Archive' TO BD-TOP-LINE
+007900         WRITE BD-TOP-REPORT-RECORD FROM BD-TOP-LINE
+007910     END-IF.
+008000 1000-EXIT.
+008100     EXIT.
+
+008200*****************************************************************
+008300* 2000-READ-SUBFOLDER - READ ONE LINE OF SUBFOLDER-LIST.DAT      *
+008400*****************************************************************
+008500 2000-READ-SUBFOLDER.
+008600     READ SubfolderListFile
+008700         AT END
+008800             SET End-Of-Subfolder-List TO TRUE
+008900     END-READ.
+009000 2000-EXIT.
+009100     EXIT.
+
+009200*****************************************************************
+009300* 3000-PROCESS-SUBFOLDER - DROP THE SUBFOLDER PATH INTO         *
+009400*                 FOLDER-CONTROL.DAT, CALL GENERATEREADME TO    *
+009500*                 BUILD THAT SUBFOLDER README, THEN ADD A LINK  *
+009600*                 TO IT ON THE CONSOLIDATED TOP-LEVEL README.    *
+009610*                 GENERATEREADME WRITES '00' OR '16' TO THE     *
+009620*                 OPTIONAL CALL-STATUS.DAT BEFORE RETURNING -    *
+009630*                 RETURN-CODE CANNOT CARRY THIS BACK BECAUSE     *
+009640*                 GENERATEREADME IS DECLARED INITIAL, AND        *
+009650*                 GNUCOBOL RESETS RETURN-CODE TO ZERO ON RETURN  *
+009660*                 FROM AN INITIAL PROGRAM. IF THE SUBFOLDER      *
+009665*                 NAME DOES NOT EXIST, GENERATEREADME COULD NOT  *
+009670*                 OPEN EVEN CALL-STATUS.DAT, SO THE OPEN INPUT   *
+009675*                 BELOW ALSO FAILS AND IS TREATED AS A FAILED    *
+009680*                 RUN - EITHER WAY NO LINK IS ADDED, SO THE      *
+009690*                 CONSOLIDATED README NEVER POINTS AT A          *
+009695*                 SUBFOLDER THAT WAS NEVER ACTUALLY BUILT        *
+009700*****************************************************************
+009800 3000-PROCESS-SUBFOLDER.
+009900     MOVE FUNCTION TRIM(BD-SUBFOLDER-RECORD) TO BD-TRIMMED-FOLDER
+010000     IF BD-TRIMMED-FOLDER NOT = SPACES
+010100         OPEN OUTPUT FolderControlFile
+010200         WRITE BD-FOLDER-CONTROL-RECORD FROM BD-TRIMMED-FOLDER
+010300         CLOSE FolderControlFile
+
+010400         CALL 'GenerateREADME'
+
+010410         PERFORM 3100-READ-CALL-STATUS THRU 3100-EXIT
+010420         IF BD-Call-Failed
+010430             ADD 1 TO BD-FAILED-COUNT
+010440             DISPLAY 'BATCHDRIVER: SKIPPING ' BD-TRIMMED-FOLDER
+010445                 ' - GENERATEREADME DID NOT COMPLETE'
+010460         ELSE
+010500             ADD 1 TO BD-FOLDER-COUNT
+010600             MOVE SPACES TO BD-TOP-LINE
+010700             STRING '## [' DELIMITED BY SIZE
+010800                FUNCTION TRIM(BD-TRIMMED-FOLDER) DELIMITED BY SIZE
+010900                 '](' DELIMITED BY SIZE
+011000                FUNCTION TRIM(BD-TRIMMED-FOLDER) DELIMITED BY SIZE
+011100                 '/README.MD)' DELIMITED BY SIZE
+011200                 INTO BD-TOP-LINE
+011300             WRITE BD-TOP-REPORT-RECORD FROM BD-TOP-LINE
+011350         END-IF
+011400     END-IF.
+011600 3000-EXIT.
+011700     EXIT.
+
+011710*****************************************************************
+011715* 3100-READ-CALL-STATUS - READ AND REMOVE THE CALL-STATUS.DAT    *
+011720*                 GENERATEREADME JUST WROTE. NO FILE, OR A       *
+011725*                 STATUS OTHER THAN '00', MEANS THE CALL DID     *
+011730*                 NOT COMPLETE SUCCESSFULLY.                     *
+011735*****************************************************************
+011740 3100-READ-CALL-STATUS.
+011745     SET BD-Call-Failed TO TRUE
+011750     OPEN INPUT CallStatusFile
+011755     IF BD-CALLSTAT-STATUS = '00'
+011757         READ CallStatusFile
+011759             AT END
+011761                 CONTINUE
+011763             NOT AT END
+011765                 IF BD-CALL-STATUS-RECORD = '00'
+011767                     SET BD-Call-Succeeded TO TRUE
+011769                 END-IF
+011771         END-READ
+011773         CLOSE CallStatusFile
+011775         DELETE FILE CallStatusFile
+011777     END-IF.
+011780 3100-EXIT.
+011790     EXIT.
+
+011800*****************************************************************
+011900* 9000-TERMINATE - CLOSE FILES AND REMOVE ANY LEFTOVER           *
+012000*                  FOLDER-CONTROL.DAT SO A STANDALONE            *
+012010*                  GENERATEREADME RUN AFTERWARD DOES NOT PICK UP *
+012020*                  A STALE SUBFOLDER PATH. IF INITIALIZATION     *
+012030*                  FAILED, 1000-INITIALIZE ALREADY CLOSED        *
+012040*                  WHATEVER IT OPENED, SO ONLY FOLDER-CONTROL.DAT*
+012050*                  CLEANUP STILL APPLIES                         *
+012100*****************************************************************
+012200 9000-TERMINATE.
+012210     IF BD-Init-Ok
+012300         CLOSE SubfolderListFile
+012400         CLOSE TopReportFile
+012410     END-IF
+012500     DELETE FILE FolderControlFile.
+012600 9000-EXIT.
+012700     EXIT.
