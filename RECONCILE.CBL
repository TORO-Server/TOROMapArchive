@@ -0,0 +1,406 @@
+000100*****************************************************************
+000200* PROGRAM:     RECONCILE
+000300* PURPOSE:     COMPARES FILE-LIST.DAT AGAINST A DIRECTORY EXTRACT
+000400*              OF THE MAP ARCHIVE AND REPORTS ENTRIES LISTED WITH
+000500*              NO MATCHING FILE (ORPHANS) AND FILES PRESENT WITH
+000600*              NO LISTING ENTRY (UNLISTED).
+000700*****************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. Reconcile.
+001000 AUTHOR. R-WALLACE.
+001100 INSTALLATION. TORO-MAP-ARCHIVE.
+001200 DATE-WRITTEN. 2026-08-09.
+001300 DATE-COMPILED.
+001400*-----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600* ------------------------------------------------------------
+001700* DATE       INIT  DESCRIPTION
+001800* ---------- ----  -----------------------------------------------
+001900* 2026-08-09 RW    INITIAL VERSION. READS FILE-LIST.DAT AND A
+002000*                  DIRECTORY EXTRACT (DIR-EXTRACT.DAT, ONE FILE
+002100*                  NAME PER LINE) AND WRITES RECONCILE.RPT LISTING
+002200*                  ORPHAN ENTRIES AND UNLISTED FILES.
+002210* 2026-08-09 RW    WIDENED RC-REPORT-RECORD FROM 132 TO 266 BYTES
+002220*                  SO IT NO LONGER TRUNCATES RC-REPORT-LINE, WHICH
+002230*                  CARRIES A FULL 256-BYTE NAME PLUS ITS TAG.
+002240* 2026-08-09 RW    ADDED FILE STATUS TO ALL THREE SELECTS AND
+002250*                  REORDERED 1000-INITIALIZE TO OPEN RECONCILE.RPT
+002260*                  BEFORE EITHER INPUT, SO A MISSING FILE-LIST.DAT
+002270*                  OR DIR-EXTRACT.DAT WRITES A FAILED LINE TO A
+002280*                  FRESHLY TRUNCATED REPORT INSTEAD OF LEAVING A
+002290*                  PRIOR RUN'S REPORT IN PLACE.
+002300*-----------------------------------------------------------------
+
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ListFile ASSIGN TO 'FILE-LIST.DAT'
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002810         FILE STATUS IS RC-LIST-STATUS.
+
+002900     SELECT DirectoryFile ASSIGN TO 'DIR-EXTRACT.DAT'
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003010         FILE STATUS IS RC-DIR-STATUS.
+
+003100     SELECT ReportFile ASSIGN TO 'RECONCILE.RPT'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003210         FILE STATUS IS RC-RPT-STATUS.
+
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  ListFile.
+003600 01  RC-LIST-RECORD                PIC X(256).
+
+003700 FD  DirectoryFile.
+003800 01  RC-DIRECTORY-RECORD           PIC X(256).
+
+003900 FD  ReportFile.
+004000 01  RC-REPORT-RECORD              PIC X(266).
+
+004100 WORKING-STORAGE SECTION.
+004200*-----------------------------------------------------------------
+004300* SWITCHES
+004400*-----------------------------------------------------------------
+004500 01  RC-SWITCHES.
+004600     05  RC-LIST-EOF-FLAG          PIC X     VALUE 'N'.
+004700         88  End-Of-List                     VALUE 'Y'.
+004800         88  Not-End-Of-List                 VALUE 'N'.
+004900     05  RC-DIR-EOF-FLAG           PIC X     VALUE 'N'.
+005000         88  End-Of-Directory                VALUE 'Y'.
+005100         88  Not-End-Of-Directory            VALUE 'N'.
+005200     05  RC-MATCH-SW               PIC X     VALUE 'N'.
+005300         88  RC-Match-Found                  VALUE 'Y'.
+005400         88  RC-Match-Not-Found              VALUE 'N'.
+005410     05  RC-LISTED-OVERFLOW-SW      PIC X     VALUE 'N'.
+005420         88  RC-Listed-Table-Full            VALUE 'Y'.
+005430     05  RC-DIR-OVERFLOW-SW         PIC X     VALUE 'N'.
+005440         88  RC-Dir-Table-Full               VALUE 'Y'.
+005450     05  RC-INIT-SW                PIC X     VALUE 'Y'.
+005460         88  RC-Init-Ok                      VALUE 'Y'.
+005470         88  RC-Init-Failed                  VALUE 'N'.
+
+005480*-----------------------------------------------------------------
+005481* FILE STATUS CODES
+005482*-----------------------------------------------------------------
+005483 77  RC-LIST-STATUS                PIC X(02) VALUE SPACES.
+005484 77  RC-DIR-STATUS                 PIC X(02) VALUE SPACES.
+005485 77  RC-RPT-STATUS                 PIC X(02) VALUE SPACES.
+
+005500*-----------------------------------------------------------------
+005600* COUNTERS
+005700*-----------------------------------------------------------------
+005800 77  RC-LISTED-COUNT               PIC 9(07) COMP VALUE ZERO.
+005900 77  RC-DIR-COUNT                  PIC 9(07) COMP VALUE ZERO.
+006000 77  RC-ORPHAN-COUNT               PIC 9(07) COMP VALUE ZERO.
+006100 77  RC-MISSING-COUNT              PIC 9(07) COMP VALUE ZERO.
+006200 77  RC-LISTED-IDX                 PIC 9(07) COMP VALUE ZERO.
+006300 77  RC-DIR-IDX-WORK               PIC 9(07) COMP VALUE ZERO.
+006400 77  RC-COMMA-COUNT                PIC 9(03) COMP VALUE ZERO.
+006410 77  RC-COMMA-POS                  PIC 9(03) COMP VALUE ZERO.
+006420 77  RC-COMMA-IDX                  PIC 9(03) COMP VALUE ZERO.
+
+006500*-----------------------------------------------------------------
+006600* TABLE OF NAMES FROM FILE-LIST.DAT (CATEGORY STRIPPED OFF)
+006700*-----------------------------------------------------------------
+006800 01  RC-LISTED-TABLE.
+006900     05  RC-LISTED-ENTRY           PIC X(256)
+007000                                   OCCURS 5000 TIMES
+007100                                   INDEXED BY RC-LISTED-IDX2.
+
+007200*-----------------------------------------------------------------
+007300* TABLE OF NAMES FROM THE DIRECTORY EXTRACT
+007400*-----------------------------------------------------------------
+007500 01  RC-DIR-TABLE.
+007600     05  RC-DIR-ENTRY               PIC X(256)
+007700                                   OCCURS 5000 TIMES
+007800                                   INDEXED BY RC-DIR-IDX.
+
+007900*-----------------------------------------------------------------
+008000* WORK AREAS FOR SPLITTING FILE-LIST.DAT CATEGORY,NAME RECORDS
+008100*-----------------------------------------------------------------
+008200 01  RC-SPLIT-FIELDS.
+008300     05  RC-SPLIT-CATEGORY         PIC X(30).
+008400     05  RC-SPLIT-NAME             PIC X(256).
+008500 01  RC-TRIMMED-NAME               PIC X(256).
+008600 01  RC-TRIMMED-DIR-NAME           PIC X(256).
+
+008700*-----------------------------------------------------------------
+008800* RECONCILIATION REPORT LINE
+008900*-----------------------------------------------------------------
+009000 01  RC-REPORT-LINE.
+009100     05  RC-RPT-TAG                PIC X(09).
+009200     05  FILLER                    PIC X(01) VALUE SPACE.
+009300     05  RC-RPT-NAME                PIC X(256).
+
+009400*-----------------------------------------------------------------
+009500* RECONCILIATION SUMMARY LINE
+009600*-----------------------------------------------------------------
+009700 01  RC-SUMMARY-LINE.
+009800     05  FILLER                    PIC X(09) VALUE 'SUMMARY:'.
+009900     05  FILLER                    PIC X(01) VALUE SPACE.
+010000     05  FILLER                    PIC X(08) VALUE 'ORPHANS='.
+010100     05  RC-SUM-ORPHANS             PIC Z(06)9.
+010200     05  FILLER                    PIC X(01) VALUE SPACE.
+010300     05  FILLER                    PIC X(08) VALUE 'MISSING='.
+010400     05  RC-SUM-MISSING             PIC Z(06)9.
+
+010500 PROCEDURE DIVISION.
+010600*****************************************************************
+010700* 0000-MAINLINE                                                 *
+010800*****************************************************************
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+011010     IF RC-Init-Ok
+011100         PERFORM 2000-LOAD-LISTED-NAMES  THRU 2000-EXIT
+011200         PERFORM 2100-LOAD-DIR-NAMES     THRU 2100-EXIT
+011300         PERFORM 3000-FIND-ORPHANS       THRU 3000-EXIT
+011400         PERFORM 3100-FIND-MISSING       THRU 3100-EXIT
+011410     END-IF
+011500     PERFORM 9000-TERMINATE          THRU 9000-EXIT
+011600     STOP RUN.
+
+011700*****************************************************************
+011800* 1000-INITIALIZE - OPEN THE REPORT FILE FIRST SO A RUN THAT    *
+011810*                 CANNOT OPEN ITS INPUTS STILL TRUNCATES ANY    *
+011820*                 PRIOR RECONCILE.RPT RATHER THAN LEAVING A     *
+011830*                 STALE REPORT BEHIND. IF EITHER INPUT FAILS TO *
+011840*                 OPEN, A FAILED LINE IS WRITTEN AND THE LOAD/  *
+011850*                 COMPARE STEPS ARE SKIPPED ENTIRELY            *
+011900*****************************************************************
+012000 1000-INITIALIZE.
+012010     OPEN OUTPUT ReportFile
+012020     MOVE ZERO TO RC-LISTED-COUNT
+012030     MOVE ZERO TO RC-DIR-COUNT
+012040     MOVE ZERO TO RC-ORPHAN-COUNT
+012050     MOVE ZERO TO RC-MISSING-COUNT
+012060     IF RC-RPT-STATUS NOT = '00'
+012070         SET RC-Init-Failed TO TRUE
+012080         DISPLAY 'RECONCILE: CANNOT OPEN RECONCILE.RPT, STATUS='
+012090             RC-RPT-STATUS
+012100     ELSE
+012110         OPEN INPUT ListFile
+012120         OPEN INPUT DirectoryFile
+012130         IF RC-LIST-STATUS NOT = '00'
+012140             SET RC-Init-Failed TO TRUE
+012150             MOVE SPACES TO RC-REPORT-LINE
+012160             MOVE 'FAILED' TO RC-RPT-TAG
+012170             MOVE 'FILE-LIST.DAT COULD NOT BE OPENED'
+012180                 TO RC-RPT-NAME
+012190             WRITE RC-REPORT-RECORD FROM RC-REPORT-LINE
+012200         END-IF
+012210         IF RC-DIR-STATUS NOT = '00'
+012220             SET RC-Init-Failed TO TRUE
+012230             MOVE SPACES TO RC-REPORT-LINE
+012240             MOVE 'FAILED' TO RC-RPT-TAG
+012250             MOVE 'DIR-EXTRACT.DAT COULD NOT BE OPENED'
+012260                 TO RC-RPT-NAME
+012270             WRITE RC-REPORT-RECORD FROM RC-REPORT-LINE
+012280         END-IF
+012290         IF RC-Init-Failed
+012300             IF RC-LIST-STATUS = '00'
+012310                 CLOSE ListFile
+012320             END-IF
+012330             IF RC-DIR-STATUS = '00'
+012340                 CLOSE DirectoryFile
+012350             END-IF
+012360         END-IF
+012370     END-IF.
+012800 1000-EXIT.
+012900     EXIT.
+
+013000*****************************************************************
+013100* 2000-LOAD-LISTED-NAMES - READ FILE-LIST.DAT, STRIP OFF ANY     *
+013200*                 CATEGORY PREFIX, AND LOAD THE BARE NAMES INTO  *
+013300*                 A TABLE                                        *
+013400*****************************************************************
+013500 2000-LOAD-LISTED-NAMES.
+013600     PERFORM 2010-READ-LIST-RECORD THRU 2010-EXIT
+013700     PERFORM UNTIL End-Of-List
+013800         PERFORM 2020-SPLIT-LIST-NAME THRU 2020-EXIT
+013900         IF RC-TRIMMED-NAME NOT = SPACES
+013910             IF RC-LISTED-COUNT < 5000
+014000                 ADD 1 TO RC-LISTED-COUNT
+014100                 MOVE RC-TRIMMED-NAME
+014200                     TO RC-LISTED-ENTRY(RC-LISTED-COUNT)
+014210             ELSE
+014220                 SET RC-Listed-Table-Full TO TRUE
+014230             END-IF
+014300         END-IF
+014400         PERFORM 2010-READ-LIST-RECORD THRU 2010-EXIT
+014500     END-PERFORM
+014600     CLOSE ListFile.
+014700 2000-EXIT.
+014800     EXIT.
+
+014900*****************************************************************
+015000* 2010-READ-LIST-RECORD - READ ONE LINE OF FILE-LIST.DAT         *
+015100*****************************************************************
+015200 2010-READ-LIST-RECORD.
+015300     READ ListFile
+015400         AT END
+015500             SET End-Of-List TO TRUE
+015600     END-READ.
+015700 2010-EXIT.
+015800     EXIT.
+
+015900*****************************************************************
+016000* 2020-SPLIT-LIST-NAME - SEPARATE CATEGORY,NAME AND KEEP ONLY    *
+016100*                 THE TRIMMED NAME FOR RECONCILIATION. THE SPLIT *
+016110*                 IS MADE ON THE FIRST COMMA ONLY, SO A NAME     *
+016120*                 THAT ITSELF CONTAINS A COMMA IS KEPT WHOLE     *
+016200*****************************************************************
+016300 2020-SPLIT-LIST-NAME.
+016400     MOVE SPACES TO RC-SPLIT-CATEGORY RC-SPLIT-NAME
+016500     MOVE SPACES TO RC-TRIMMED-NAME
+016600     MOVE ZERO TO RC-COMMA-COUNT
+016700     INSPECT RC-LIST-RECORD TALLYING RC-COMMA-COUNT FOR ALL ','
+016800     IF RC-COMMA-COUNT = ZERO
+016900         MOVE FUNCTION TRIM(RC-LIST-RECORD) TO RC-TRIMMED-NAME
+017000     ELSE
+017010         PERFORM 2021-FIND-FIRST-COMMA THRU 2021-EXIT
+017020         IF RC-COMMA-POS < 256
+017030             MOVE RC-LIST-RECORD(RC-COMMA-POS + 1 : )
+017040                 TO RC-SPLIT-NAME
+017050         END-IF
+017300         MOVE FUNCTION TRIM(RC-SPLIT-NAME) TO RC-TRIMMED-NAME
+017400     END-IF.
+017500 2020-EXIT.
+017600     EXIT.
+
+017510*****************************************************************
+017520* 2021-FIND-FIRST-COMMA - FIND THE POSITION OF THE FIRST COMMA   *
+017530*                 IN RC-LIST-RECORD, SO THE CATEGORY,NAME SPLIT  *
+017540*                 DOES NOT RELY ON UNSTRING'S FIXED RECEIVER     *
+017550*                 COUNT (WHICH DROPS TEXT PAST THE SECOND COMMA) *
+017560*****************************************************************
+017570 2021-FIND-FIRST-COMMA.
+017580     MOVE ZERO TO RC-COMMA-POS
+017590     PERFORM VARYING RC-COMMA-IDX FROM 1 BY 1
+017595             UNTIL RC-COMMA-IDX > 256
+017610                OR RC-COMMA-POS NOT = ZERO
+017620         IF RC-LIST-RECORD(RC-COMMA-IDX : 1) = ','
+017630             MOVE RC-COMMA-IDX TO RC-COMMA-POS
+017640         END-IF
+017650     END-PERFORM.
+017660 2021-EXIT.
+017670     EXIT.
+
+017700*****************************************************************
+017800* 2100-LOAD-DIR-NAMES - READ THE DIRECTORY EXTRACT AND LOAD ITS  *
+017900*                 FILE NAMES INTO A TABLE                        *
+018000*****************************************************************
+018100 2100-LOAD-DIR-NAMES.
+018200     PERFORM 2110-READ-DIR-RECORD THRU 2110-EXIT
+018300     PERFORM UNTIL End-Of-Directory
+018400         MOVE FUNCTION TRIM(RC-DIRECTORY-RECORD)
+018500             TO RC-TRIMMED-DIR-NAME
+018600         IF RC-TRIMMED-DIR-NAME NOT = SPACES
+018610             IF RC-DIR-COUNT < 5000
+018700                 ADD 1 TO RC-DIR-COUNT
+018800                 MOVE RC-TRIMMED-DIR-NAME
+018900                     TO RC-DIR-ENTRY(RC-DIR-COUNT)
+018910             ELSE
+018920                 SET RC-Dir-Table-Full TO TRUE
+018930             END-IF
+019000         END-IF
+019100         PERFORM 2110-READ-DIR-RECORD THRU 2110-EXIT
+019200     END-PERFORM
+019300     CLOSE DirectoryFile.
+019400 2100-EXIT.
+019500     EXIT.
+
+019600*****************************************************************
+019700* 2110-READ-DIR-RECORD - READ ONE LINE OF THE DIRECTORY EXTRACT  *
+019800*****************************************************************
+019900 2110-READ-DIR-RECORD.
+020000     READ DirectoryFile
+020100         AT END
+020200             SET End-Of-Directory TO TRUE
+020300     END-READ.
+020400 2110-EXIT.
+020500     EXIT.
+
+020600*****************************************************************
+020700* 3000-FIND-ORPHANS - EVERY LISTED NAME WITH NO MATCHING         *
+020800*                 DIRECTORY ENTRY IS AN ORPHAN                   *
+020900*****************************************************************
+021000 3000-FIND-ORPHANS.
+021100     PERFORM VARYING RC-LISTED-IDX2 FROM 1 BY 1
+021200             UNTIL RC-LISTED-IDX2 > RC-LISTED-COUNT
+021300         SET RC-Match-Not-Found TO TRUE
+021400         SET RC-DIR-IDX TO 1
+021500         PERFORM VARYING RC-DIR-IDX FROM 1 BY 1
+021600                 UNTIL RC-DIR-IDX > RC-DIR-COUNT
+021700                    OR RC-Match-Found
+021800             IF RC-DIR-ENTRY(RC-DIR-IDX)
+021900                     = RC-LISTED-ENTRY(RC-LISTED-IDX2)
+022000                 SET RC-Match-Found TO TRUE
+022100             END-IF
+022200         END-PERFORM
+022300         IF RC-Match-Not-Found
+022400             ADD 1 TO RC-ORPHAN-COUNT
+022500             MOVE 'ORPHAN' TO RC-RPT-TAG
+022600             MOVE RC-LISTED-ENTRY(RC-LISTED-IDX2) TO RC-RPT-NAME
+022700             WRITE RC-REPORT-RECORD FROM RC-REPORT-LINE
+022800         END-IF
+022900     END-PERFORM.
+023000 3000-EXIT.
+023100     EXIT.
+
+023200*****************************************************************
+023300* 3100-FIND-MISSING - EVERY DIRECTORY FILE WITH NO LISTING       *
+023400*                 ENTRY IS MISSING FROM FILE-LIST.DAT            *
+023500*****************************************************************
+023600 3100-FIND-MISSING.
+023700     PERFORM VARYING RC-DIR-IDX FROM 1 BY 1
+023800             UNTIL RC-DIR-IDX > RC-DIR-COUNT
+023900         SET RC-Match-Not-Found TO TRUE
+024000         SET RC-LISTED-IDX2 TO 1
+024100         PERFORM VARYING RC-LISTED-IDX2 FROM 1 BY 1
+024200                 UNTIL RC-LISTED-IDX2 > RC-LISTED-COUNT
+024300                    OR RC-Match-Found
+024400             IF RC-LISTED-ENTRY(RC-LISTED-IDX2)
+024500                     = RC-DIR-ENTRY(RC-DIR-IDX)
+024600                 SET RC-Match-Found TO TRUE
+024700             END-IF
+024800         END-PERFORM
+024900         IF RC-Match-Not-Found
+025000             ADD 1 TO RC-MISSING-COUNT
+025100             MOVE 'MISSING' TO RC-RPT-TAG
+025200             MOVE RC-DIR-ENTRY(RC-DIR-IDX) TO RC-RPT-NAME
+025300             WRITE RC-REPORT-RECORD FROM RC-REPORT-LINE
+025400         END-IF
+025500     END-PERFORM.
+025600 3100-EXIT.
+025700     EXIT.
+
+025800*****************************************************************
+025900* 9000-TERMINATE - WRITE AN OVERFLOW LINE IF EITHER TABLE FILLED  *
+025910*                  UP DURING LOADING, WRITE THE SUMMARY LINE, AND *
+025920*                  CLOSE THE REPORT FILE                          *
+026000*****************************************************************
+026100 9000-TERMINATE.
+026110     IF RC-Listed-Table-Full
+026120         MOVE SPACES TO RC-REPORT-LINE
+026130         MOVE 'OVERFLOW' TO RC-RPT-TAG
+026140         MOVE 'FILE-LIST.DAT NAME TABLE EXCEEDED 5000 ENTRIES'
+026150             TO RC-RPT-NAME
+026160         WRITE RC-REPORT-RECORD FROM RC-REPORT-LINE
+026170     END-IF
+026180     IF RC-Dir-Table-Full
+026190         MOVE SPACES TO RC-REPORT-LINE
+026200         MOVE 'OVERFLOW' TO RC-RPT-TAG
+026210         MOVE 'DIRECTORY EXTRACT TABLE EXCEEDED 5000 ENTRIES'
+026215             TO RC-RPT-NAME
+026220         WRITE RC-REPORT-RECORD FROM RC-REPORT-LINE
+026230     END-IF
+026235     IF RC-Init-Ok
+026240         MOVE RC-ORPHAN-COUNT TO RC-SUM-ORPHANS
+026300         MOVE RC-MISSING-COUNT TO RC-SUM-MISSING
+026400         WRITE RC-REPORT-RECORD FROM RC-SUMMARY-LINE
+026410     END-IF
+026500     IF RC-RPT-STATUS = '00'
+026510         CLOSE ReportFile
+026520     END-IF.
+026600 9000-EXIT.
+026700     EXIT.
